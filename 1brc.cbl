@@ -2,6 +2,15 @@
        PROGRAM-ID. 1brc.
        AUTHOR. Trey Bastian.
 
+      *    2026-08-09 TB  Added a printed station summary report
+      *    (title/run-date/column headings/page breaks), median and
+      *    P90 columns, a control-total trailer, reject handling for
+      *    malformed lines, and wider temperature fields, to match
+      *    the same features added to treybastian_1brc.cbl/
+      *    station-agg.cbl.  Percentiles use the same Algorithm-R
+      *    reservoir sample (capacity 101) as station-agg.cbl so both
+      *    implementations approximate the distribution the same way.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -9,6 +18,10 @@
            ORGANIZATION IS LINE SEQUENTIAL.
        SELECT sorted-measurements ASSIGN TO OUTPUT1.
        SELECT workfile ASSIGN TO WORK1.
+       SELECT report-file ASSIGN TO "./station-report-1brc.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT reject-file ASSIGN TO "./measurements-rejects-1brc.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD measurements-file.
@@ -20,6 +33,10 @@
        SD workfile.
        01 measurement.
            02 line-item PIC X(106).
+       FD report-file.
+       01 report-line PIC X(153).
+       FD reject-file.
+       01 reject-line PIC X(200).
 
        WORKING-STORAGE section.
        01 pic x.
@@ -31,21 +48,80 @@
              88 not-first VALUE "N".
 
        77 s-name PIC X(100).
-       77 temp PIC S9(2)V9.
+       77 temp PIC S9(4)V9(2).
 
        77 station-name PIC X(100).
-       77 min-temp PIC S9(2)V9 VALUE ZEROS.
-       77 max-temp PIC S9(2)V9 VALUE ZEROS.
+       77 min-temp PIC S9(4)V9(2) VALUE ZEROS.
+       77 max-temp PIC S9(4)V9(2) VALUE ZEROS.
        77 total PIC S9(11)V9(2) VALUE ZEROS.
        77 cnt PIC S9(11) VALUE ZEROS.
+       77 mean-calc PIC S9(4)V9(2) VALUE ZEROS.
+
+      *    Line validation (missing delimiter / blank station name /
+      *    non-numeric reading) -- same three reject reasons as
+      *    station-agg.cbl's 3410-VALIDATE-LINE.
+       77 temp-raw PIC X(10).
+       77 temp-bytes REDEFINES temp-raw PIC X(01) OCCURS 10 TIMES.
+       77 temp-len PIC 9(03) COMP.
+       77 char-idx PIC 9(03) COMP.
+       77 digit-count PIC 9(03) COMP.
+       77 decimal-count PIC 9(03) COMP.
+       77 temp-valid-flag PIC X(01) VALUE 'Y'.
+             88 temp-valid VALUE 'Y'.
+       77 line-valid-flag PIC X(01) VALUE 'Y'.
+             88 line-valid VALUE 'Y'.
+       77 reject-reason PIC X(30).
+       77 semicolon-count PIC 9(03) COMP.
+
+      *    Control totals for the trailer line.
+       77 ct-lines-read PIC 9(10) COMP VALUE ZERO.
+       77 ct-readings-counted PIC 9(10) COMP VALUE ZERO.
+       77 ct-reject-count PIC 9(10) COMP VALUE ZERO.
+       77 ct-station-count PIC 9(05) COMP VALUE ZERO.
+       77 ct-lines-read-ed PIC Z(9)9.
+       77 ct-readings-counted-ed PIC Z(9)9.
+       77 ct-reject-count-ed PIC Z(9)9.
+       77 ct-station-count-ed PIC Z(4)9.
 
-       77 temp-str PIC -(2)9.9 VALUE ZEROS.
-       77 mean-calc PIC S9(2)V9 VALUE ZEROS.
+      *    Report title/heading/detail/trailer layout, shared with
+      *    treybastian_1brc.cbl and the weekly driver.
+       01 rpt-area.
+           COPY RPTHDR.
+       77 rpt-page-number-ed PIC Z(4)9.
+
+      *    Algorithm-R reservoir sample of the current station's
+      *    readings, used to estimate the median and 90th percentile
+      *    without keeping every reading for a station (see
+      *    station-agg.cbl's 3550-RESERVOIR-SAMPLE for the same
+      *    approach).
+       77 sample-capacity PIC 9(03) COMP VALUE 101.
+       77 sample-count PIC 9(04) COMP VALUE ZERO.
+       77 rand-val USAGE COMP-2.
+       77 rand-j PIC 9(10) COMP.
+       01 sample-table.
+           02 sample-temp PIC S9(4)V9(2) COMP-3 OCCURS 101 TIMES.
+       77 sort-i PIC 9(04) COMP.
+       77 sort-j PIC 9(04) COMP.
+       77 swap-temp PIC S9(4)V9(2) COMP-3.
+       77 median-idx PIC 9(04) COMP.
+       77 p90-idx PIC 9(04) COMP.
 
 
        PROCEDURE DIVISION.
            SET is-first TO TRUE.
-           OPEN INPUT measurements-file.
+           COMPUTE rand-val = FUNCTION RANDOM(1)
+           ACCEPT rpt-run-date FROM DATE YYYYMMDD.
+           MOVE ZERO TO rpt-page-number.
+      *    report-file and reject-file are opened before the SORT
+      *    runs (rather than after) so their file handles are not
+      *    affected by SORT's own internal open/close of workfile
+      *    and measurements-file.
+           OPEN OUTPUT report-file.
+           OPEN OUTPUT reject-file.
+      *    SORT's USING phrase opens and closes measurements-file
+      *    itself; an explicit OPEN INPUT here first left the file
+      *    already open when SORT tried to open it, so SORT silently
+      *    read zero records and produced an empty sorted file.
            SORT workfile ON ASCENDING line-item OF workfile
            USING measurements-file
            GIVING sorted-measurements
@@ -57,53 +133,260 @@
                  SET eof TO TRUE
              NOT AT END
 
-               UNSTRING line-item of sorted-measurements DELIMITED BY
-               ";" INTO s-name, temp
-               END-UNSTRING
-
-               IF s-name = station-name THEN
-                 IF min-temp > temp THEN
-                   MOVE temp to min-temp
-                  END-IF
-                  IF max-temp < temp THEN
-                    MOVE temp to max-temp
-                  END-IF
-                  ADD temp TO total
-                  ADD 1 TO cnt
-               ELSE
-                 IF not-first THEN
-                 PERFORM display-procedure
-                 END-IF
-                 MOVE s-name TO station-name
-                 MOVE temp TO min-temp
-                 MOVE temp TO max-temp
-                 MOVE temp to total
-                 MOVE 1 to cnt
-                 IF is-first THEN
-                   SET not-first TO TRUE
+               ADD 1 TO ct-lines-read
+               PERFORM validate-line
+               IF line-valid
+                 IF s-name = station-name THEN
+                   PERFORM accumulate-reading
+                 ELSE
+                   IF not-first THEN
+                     PERFORM print-detail-line
+                   END-IF
+                   PERFORM start-new-station
+                   IF is-first THEN
+                     SET not-first TO TRUE
+                   END-IF
                  END-IF
+                 ADD 1 TO ct-readings-counted
+               ELSE
+                 PERFORM write-reject
+                 ADD 1 TO ct-reject-count
                END-IF
              END-READ
            END-PERFORM.
-           ClOSE sorted-measurements.
-       STOP-RUN.
+           IF not-first THEN
+             PERFORM print-detail-line
+           END-IF.
+           PERFORM print-trailer.
+           CLOSE sorted-measurements.
+           CLOSE report-file.
+           CLOSE reject-file.
+           STOP RUN.
+
+      *    validate-line -- rejects missing-delimiter, blank-station,
+      *    and non-numeric-reading lines the same way station-agg.cbl
+      *    does, before the reading is allowed near min/max/total.
+       validate-line.
+           MOVE 'Y' TO line-valid-flag
+           MOVE SPACE TO reject-reason
+           MOVE SPACES TO s-name, temp-raw
+           MOVE ZERO TO semicolon-count
+           INSPECT line-item OF sorted-measurements TALLYING
+               semicolon-count FOR ALL ';'
+           IF semicolon-count NOT = 1 THEN
+             MOVE 'N' TO line-valid-flag
+             MOVE 'MISSING DELIMITER' TO reject-reason
+           ELSE
+             UNSTRING line-item OF sorted-measurements DELIMITED BY
+                 ';' INTO s-name, temp-raw
+             END-UNSTRING
+             IF s-name = SPACES THEN
+               MOVE 'N' TO line-valid-flag
+               MOVE 'BLANK STATION NAME' TO reject-reason
+             ELSE
+               PERFORM validate-temperature
+               IF NOT temp-valid THEN
+                 MOVE 'N' TO line-valid-flag
+                 MOVE 'NON-NUMERIC READING' TO reject-reason
+               ELSE
+                 COMPUTE temp = FUNCTION NUMVAL(temp-raw)
+               END-IF
+             END-IF
+           END-IF.
+
+       validate-temperature.
+           MOVE 'Y' TO temp-valid-flag
+           MOVE ZERO TO digit-count, decimal-count
+           COMPUTE temp-len = FUNCTION LENGTH(FUNCTION TRIM(temp-raw))
+           IF temp-len = ZERO THEN
+             MOVE 'N' TO temp-valid-flag
+           ELSE
+             PERFORM VARYING char-idx FROM 1 BY 1 UNTIL
+                 char-idx > temp-len
+               PERFORM check-temp-char
+             END-PERFORM
+             IF digit-count = ZERO OR decimal-count > 1 THEN
+               MOVE 'N' TO temp-valid-flag
+             END-IF
+           END-IF.
+
+       check-temp-char.
+           EVALUATE TRUE
+             WHEN temp-bytes(char-idx) IS NUMERIC
+               ADD 1 TO digit-count
+             WHEN temp-bytes(char-idx) = '-' AND char-idx = 1
+               CONTINUE
+             WHEN temp-bytes(char-idx) = '.'
+               ADD 1 TO decimal-count
+             WHEN OTHER
+               MOVE 'N' TO temp-valid-flag
+           END-EVALUATE.
+
+       write-reject.
+           MOVE SPACES TO reject-line
+           STRING FUNCTION TRIM(line-item OF sorted-measurements)
+                   DELIMITED BY SIZE
+               ';' DELIMITED BY SIZE
+               reject-reason DELIMITED BY SIZE
+               INTO reject-line
+           END-STRING
+           WRITE reject-line.
+
+       start-new-station.
+           ADD 1 TO ct-station-count
+           MOVE s-name TO station-name
+           MOVE temp TO min-temp
+           MOVE temp TO max-temp
+           MOVE temp to total
+           MOVE 1 to cnt
+           MOVE 1 TO sample-count
+           MOVE temp TO sample-temp(1).
+
+       accumulate-reading.
+           IF min-temp > temp THEN
+             MOVE temp to min-temp
+            END-IF
+            IF max-temp < temp THEN
+              MOVE temp to max-temp
+             END-IF
+             ADD temp TO total
+             ADD 1 TO cnt
+             PERFORM reservoir-sample.
+
+      *    reservoir-sample -- standard Algorithm-R reservoir sample,
+      *    identical in shape to station-agg.cbl's 3550-RESERVOIR-
+      *    SAMPLE: the first sample-capacity readings are kept
+      *    outright, each one after that replaces a randomly chosen
+      *    slot with probability sample-capacity / n.
+       reservoir-sample.
+           IF sample-count < sample-capacity THEN
+             ADD 1 TO sample-count
+             MOVE temp TO sample-temp(sample-count)
+           ELSE
+             COMPUTE rand-val = FUNCTION RANDOM
+             COMPUTE rand-j = (rand-val * cnt) + 1
+             IF rand-j NOT > sample-capacity THEN
+               MOVE temp TO sample-temp(rand-j)
+             END-IF
+           END-IF.
+
+      *    print-detail-line -- starts a new page (title + column
+      *    headings) every rpt-lines-per-page stations, computes the
+      *    median/P90 off the current station's reservoir sample, and
+      *    writes the detail line.
+       print-detail-line.
+           IF rpt-line-count = ZERO THEN
+             PERFORM print-title
+             PERFORM print-column-headings
+           END-IF.
+           PERFORM compute-percentiles.
+           MOVE SPACES TO rpt-detail-rec.
+           MOVE FUNCTION TRIM(station-name TRAILING) TO rpt-d-station.
+           MOVE min-temp TO rpt-d-min.
+           MOVE sample-temp(median-idx) TO rpt-d-median.
+           MOVE sample-temp(p90-idx) TO rpt-d-p90.
+           COMPUTE mean-calc ROUNDED = total / cnt.
+           MOVE mean-calc TO rpt-d-mean.
+           MOVE max-temp TO rpt-d-max.
+           MOVE SPACES TO report-line.
+           MOVE rpt-detail-rec TO report-line.
+           WRITE report-line.
+           ADD 1 TO rpt-line-count.
+           IF rpt-line-count NOT < rpt-lines-per-page THEN
+             MOVE ZERO TO rpt-line-count
+           END-IF.
+
+      *    compute-percentiles -- sorts the (small, fixed-size)
+      *    reservoir sample and picks off the median and 90th-
+      *    percentile entries, same formula as station-agg.cbl's
+      *    5100-COMPUTE-PERCENTILES.
+       compute-percentiles.
+           IF sample-count > 1 THEN
+             MOVE 2 TO sort-i
+             PERFORM insertion-outer UNTIL sort-i > sample-count
+           END-IF.
+           COMPUTE median-idx = (sample-count * 50) / 100.
+           IF median-idx < 1 THEN
+             MOVE 1 TO median-idx
+           END-IF.
+           COMPUTE p90-idx = (sample-count * 90) / 100.
+           IF p90-idx < 1 THEN
+             MOVE 1 TO p90-idx
+           END-IF.
+           IF p90-idx > sample-count THEN
+             MOVE sample-count TO p90-idx
+           END-IF.
 
-       display-procedure.
-           DISPLAY FUNCTION TRIM(station-name TRAILING)
-                WITH NO ADVANCING
-              DISPLAY ";" WITH NO ADVANCING
-              MOVE min-temp TO temp-str
-              DISPLAY FUNCTION TRIM(temp-str LEADING)
-                WITH NO ADVANCING
-              DISPLAY ";" WITH NO ADVANCING
-              COMPUTE mean-calc ROUNDED = total / cnt
-              MOVE mean-calc TO temp-str
-              DISPLAY FUNCTION TRIM(temp-str LEADING)
-                WITH NO ADVANCING
-              DISPLAY ";" WITH NO ADVANCING
-              MOVE max-temp TO temp-str
-              DISPLAY FUNCTION TRIM(temp-str LEADING).
+      *    insertion-outer / insertion-inner -- plain insertion sort
+      *    over the reservoir sample; capped at sample-capacity
+      *    entries so the cost stays bounded regardless of how many
+      *    readings the station actually had.
+       insertion-outer.
+           MOVE sample-temp(sort-i) TO swap-temp.
+           MOVE sort-i TO sort-j.
+           PERFORM insertion-inner
+               UNTIL sort-j < 2 OR
+               sample-temp(sort-j - 1) NOT > swap-temp
+           MOVE swap-temp TO sample-temp(sort-j).
+           ADD 1 TO sort-i.
 
+       insertion-inner.
+           MOVE sample-temp(sort-j - 1) TO sample-temp(sort-j).
+           SUBTRACT 1 FROM sort-j.
 
+       print-title.
+           ADD 1 TO rpt-page-number.
+           MOVE rpt-page-number TO rpt-page-number-ed.
+           MOVE SPACES TO report-line.
+           STRING 'DAILY STATION TEMPERATURE SUMMARY (SORT-BASED)'
+                   DELIMITED BY SIZE
+               '  RUN DATE: ' DELIMITED BY SIZE
+               rpt-run-date DELIMITED BY SIZE
+               '     PAGE: ' DELIMITED BY SIZE
+               rpt-page-number-ed DELIMITED BY SIZE
+               INTO report-line
+           END-STRING.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
+           MOVE ZERO TO rpt-line-count.
 
+       print-column-headings.
+           MOVE SPACES TO report-line.
+           STRING 'STATION' DELIMITED BY SIZE
+               '                                   ' DELIMITED BY SIZE
+               '                                   ' DELIMITED BY SIZE
+               '                           MIN' DELIMITED BY SIZE
+               '    MEDIAN       P90      MEAN       MAX'
+                   DELIMITED BY SIZE
+               INTO report-line
+           END-STRING.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
 
+       print-trailer.
+           MOVE ct-lines-read TO ct-lines-read-ed.
+           MOVE ct-readings-counted TO ct-readings-counted-ed.
+           MOVE ct-reject-count TO ct-reject-count-ed.
+           MOVE ct-station-count TO ct-station-count-ed.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           STRING 'CONTROL TOTALS -- RECORDS READ: '
+                   DELIMITED BY SIZE
+               ct-lines-read-ed DELIMITED BY SIZE
+               '   READINGS COUNTED: ' DELIMITED BY SIZE
+               ct-readings-counted-ed DELIMITED BY SIZE
+               INTO report-line
+           END-STRING.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           STRING '               REJECTED RECORDS: '
+                   DELIMITED BY SIZE
+               ct-reject-count-ed DELIMITED BY SIZE
+               '   DISTINCT STATIONS: ' DELIMITED BY SIZE
+               ct-station-count-ed DELIMITED BY SIZE
+               INTO report-line
+           END-STRING.
+           WRITE report-line.
