@@ -0,0 +1,38 @@
+000100******************************************************************
+000200*    RPTHDR.CPY
+000300*    SHARED WORKING-STORAGE FOR THE STATION SUMMARY REPORT:
+000400*    TITLE / COLUMN-HEADING / DETAIL / TRAILER LINE LAYOUTS,
+000500*    PAGE-CONTROL COUNTERS, AND THE RUN DATE.
+000600*    COPIED BY ANY PROGRAM THAT WRITES A STATION SUMMARY REPORT
+000700*    (1BRC, THE STATION-AGG DRIVERS, THE WEEKLY TREND REPORT).
+000750*    RPT-D-STATION IS PIC X(100) TO MATCH STA-NAME/TRND-NAME SO A
+000760*    LONG STATION NAME IS NEVER TRUNCATED ON THE PRINTED REPORT.
+000800******************************************************************
+000900    05  RPT-LINES-PER-PAGE        PIC 9(03) COMP VALUE 55.
+001000    05  RPT-LINE-COUNT            PIC 9(03) COMP VALUE ZERO.
+001100    05  RPT-PAGE-NUMBER           PIC 9(05) COMP VALUE ZERO.
+001200    05  RPT-RUN-DATE              PIC X(10).
+001300    05  RPT-DETAIL-REC.
+001400        10  RPT-D-STATION         PIC X(100).
+001500        10  RPT-D-MIN             PIC -(5)9.99.
+001600        10  FILLER                PIC X(02) VALUE SPACES.
+001700        10  RPT-D-MEDIAN          PIC -(5)9.99.
+001800        10  FILLER                PIC X(02) VALUE SPACES.
+001900        10  RPT-D-P90             PIC -(5)9.99.
+002000        10  FILLER                PIC X(02) VALUE SPACES.
+002100        10  RPT-D-MEAN            PIC -(5)9.99.
+002200        10  FILLER                PIC X(02) VALUE SPACES.
+002300        10  RPT-D-MAX             PIC -(5)9.99.
+002400    05  RPT-TREND-REC.
+002500        10  RPT-T-DATE            PIC X(10).
+002600        10  FILLER                PIC X(20) VALUE SPACES.
+002700        10  RPT-T-MIN             PIC -(5)9.99.
+002800        10  FILLER                PIC X(02) VALUE SPACES.
+002900        10  RPT-T-MEDIAN          PIC -(5)9.99.
+003000        10  FILLER                PIC X(02) VALUE SPACES.
+003100        10  RPT-T-P90             PIC -(5)9.99.
+003200        10  FILLER                PIC X(02) VALUE SPACES.
+003300        10  RPT-T-MEAN            PIC -(5)9.99.
+003400        10  FILLER                PIC X(02) VALUE SPACES.
+003500        10  RPT-T-MAX             PIC -(5)9.99.
+
