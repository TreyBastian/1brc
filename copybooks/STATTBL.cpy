@@ -0,0 +1,29 @@
+000100******************************************************************
+000200*    STATTBL.CPY
+000300*    SHARED STATION-AGGREGATION TABLE LAYOUT.
+000400*    COPIED INTO WORKING-STORAGE BY ANY PROGRAM THAT BUILDS A
+000500*    STATION TABLE IN MEMORY, AND INTO AN FD RECORD BY ANY
+000600*    PROGRAM THAT CHECKPOINTS ONE (SEE STATION-AGG).
+000700*
+000800*    A STATION IS LOOKED UP BY A CHAINED HASH TABLE (HASH-BUCKET
+000900*    / STA-HASH-NEXT) SO LOOKUP COST DOES NOT GROW AS THE NUMBER
+001000*    OF DISTINCT STATIONS GROWS.  STA-SAMPLE IS A FIXED-SIZE
+001100*    RESERVOIR SAMPLE OF READINGS, USED TO ESTIMATE THE MEDIAN
+001200*    AND 90TH PERCENTILE (STA-MEDIAN / STA-P90) WITHOUT
+001300*    RETAINING EVERY READING.
+001400******************************************************************
+001500    05  STA-LAST-IDX              PIC 9(05) COMP VALUE ZERO.
+001600    05  STATION-ENTRY OCCURS 10000 TIMES INDEXED BY STA-IDX.
+001700        10  STA-NAME              PIC X(100).
+001800        10  STA-MIN-TEMP          PIC S9(4)V9(2) COMP-3.
+001900        10  STA-MAX-TEMP          PIC S9(4)V9(2) COMP-3.
+002000        10  STA-TEMP-COUNT        PIC 9(10) COMP.
+002100        10  STA-TOTAL             PIC S9(12)V9(2) COMP-3.
+002200        10  STA-SAMPLE-COUNT      PIC 9(04) COMP.
+002300        10  STA-SAMPLE OCCURS 101 TIMES
+002400                                  PIC S9(4)V9(2) COMP-3.
+002500        10  STA-HASH-NEXT         PIC 9(05) COMP.
+002600        10  STA-MEDIAN            PIC S9(4)V9(2) COMP-3.
+002700        10  STA-P90               PIC S9(4)V9(2) COMP-3.
+002800    05  HASH-BUCKET OCCURS 2003 TIMES
+002900                                  PIC 9(05) COMP.
