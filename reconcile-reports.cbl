@@ -0,0 +1,548 @@
+000100       IDENTIFICATION DIVISION.
+000200       PROGRAM-ID. RECONCILE.
+000700*    AUTHOR:         TREY BASTIAN
+000710*    INSTALLATION:   WEATHER-OPS BATCH
+000720*    DATE-WRITTEN:   2026-08-09
+000730*    DATE-COMPILED:
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    2026-08-09 TB  INITIAL VERSION.  COMPARES THE SORT-BASED
+001100*               1BRC.CBL STATION REPORT AGAINST THE TABLE-BASED
+001200*               TREYBASTIAN_1BRC.CBL STATION REPORT FOR THE SAME
+001300*               MEASUREMENTS FILE, SINCE THE TWO PROGRAMS ARE
+001400*               INDEPENDENT IMPLEMENTATIONS OF THE SAME
+001500*               AGGREGATION AND SHOULD AGREE.
+001600******************************************************************
+001700*
+001800******************************************************************
+001900*    1BRC.CBL'S REPORT (STATION-REPORT-1BRC.TXT) IS LOADED INTO A
+002000*    CHAINED HASH TABLE KEYED BY STATION NAME, THE SAME LOOKUP
+002100*    APPROACH STATTBL.CPY USES, SO THIS SCALES THE SAME WAY THE
+002200*    STATION TABLES THEMSELVES DO.  TREYBASTIAN_1BRC.CBL'S REPORT
+002300*    (STATION-REPORT.TXT) IS THEN READ A LINE AT A TIME AND EACH
+002400*    STATION LOOKED UP IN THAT TABLE.  MIN/MEAN/MAX MUST MATCH
+002500*    EXACTLY; MEDIAN/P90 ARE COMPARED WITHIN A SMALL TOLERANCE
+002600*    SINCE BOTH PROGRAMS ESTIMATE THOSE TWO FROM INDEPENDENT
+002700*    ALGORITHM-R RESERVOIR SAMPLES RATHER THAN THE FULL READING
+002800*    SET, SO THEY ARE NOT EXPECTED TO LAND ON THE IDENTICAL VALUE.
+002900*    ANY STATION PRESENT IN ONE REPORT BUT NOT THE OTHER IS ALSO
+003000*    FLAGGED.
+003100******************************************************************
+003200       ENVIRONMENT DIVISION.
+003300       INPUT-OUTPUT SECTION.
+003400       FILE-CONTROL.
+003500           SELECT ONEBRC-REPORT-FILE
+003600               ASSIGN TO "./station-report-1brc.txt"
+003700               ORGANIZATION IS LINE SEQUENTIAL.
+003800           SELECT TREYBASTIAN-REPORT-FILE
+003900               ASSIGN TO "./station-report.txt"
+004000               ORGANIZATION IS LINE SEQUENTIAL.
+004100           SELECT RECON-REPORT-FILE
+004200               ASSIGN TO "./station-reconciliation-report.txt"
+004300               ORGANIZATION IS LINE SEQUENTIAL.
+004400
+004500       DATA DIVISION.
+004600       FILE SECTION.
+004700       FD  ONEBRC-REPORT-FILE.
+004800       01  ONEBRC-REPORT-LINE            PIC X(153).
+004900
+005000       FD  TREYBASTIAN-REPORT-FILE.
+005100       01  TREYBASTIAN-REPORT-LINE       PIC X(153).
+005200
+005300       FD  RECON-REPORT-FILE.
+005400       01  RECON-REPORT-LINE             PIC X(132).
+005500
+005600       WORKING-STORAGE SECTION.
+005700*    RECON-TABLE HOLDS THE 1BRC.CBL REPORT'S STATION ROWS, KEYED
+005800*    BY STATION NAME THROUGH A CHAINED HASH, UNTIL THE
+005900*    TREYBASTIAN_1BRC.CBL REPORT HAS BEEN COMPARED AGAINST THEM.
+006000       01  RECON-TABLE.
+006100           05  RCN-LAST-IDX              PIC 9(05) COMP
+006200                                         VALUE ZERO.
+006300           05  RECON-ENTRY OCCURS 10000 TIMES INDEXED BY RCN-IDX.
+006400               10  RCN-NAME              PIC X(100).
+006500               10  RCN-MIN               PIC S9(4)V9(2) COMP-3.
+006600               10  RCN-MEDIAN            PIC S9(4)V9(2) COMP-3.
+006700               10  RCN-P90               PIC S9(4)V9(2) COMP-3.
+006800               10  RCN-MEAN              PIC S9(4)V9(2) COMP-3.
+006900               10  RCN-MAX               PIC S9(4)V9(2) COMP-3.
+007000               10  RCN-MATCHED-FLAG      PIC X(01) VALUE 'N'.
+007100                   88  RCN-MATCHED       VALUE 'Y'.
+007200               10  RCN-HASH-NEXT         PIC 9(05) COMP.
+007300           05  RCN-HASH-BUCKET OCCURS 2003 TIMES
+007400                                         PIC 9(05) COMP.
+007500
+007600       01  RPT-AREA.
+007700           COPY RPTHDR.
+007800
+007900       77  WS-RC-EOF-FLAG                PIC X(01) VALUE SPACE.
+008000           88  WS-RC-EOF                 VALUE 'Y'.
+008100       77  WS-RC-LOOKUP-NAME             PIC X(100).
+008200       77  WS-RC-NAME-BYTES REDEFINES WS-RC-LOOKUP-NAME
+008300                                    PIC X(01) OCCURS 100 TIMES.
+008400       77  WS-RC-HASH-SUM                PIC 9(10) COMP.
+008500       77  WS-RC-HASH-QUOT               PIC 9(10) COMP.
+008600       77  WS-RC-HASH-REM                PIC 9(05) COMP.
+008700       77  WS-RC-HASH-BUCKET-COUNT     PIC 9(05) COMP VALUE 2003.
+008800       77  WS-RC-BUCKET                  PIC 9(05) COMP.
+008900       77  WS-RC-CHAIN-IDX               PIC 9(05) COMP.
+009000       77  WS-RC-FOUND-IDX               PIC 9(05) COMP.
+009100       77  WS-RC-CHAR-IDX                PIC 9(03) COMP.
+009200
+009300       77  WS-RC-TRIMMED                 PIC X(153).
+009400       77  WS-RC-TOLERANCE               PIC S9(4)V9(2) COMP-3
+009500                                         VALUE 8.00.
+009600       77  WS-RC-DIFF                    PIC S9(4)V9(2) COMP-3.
+009700
+009800       77  WS-RC-MIN                     PIC S9(4)V9(2) COMP-3.
+009900       77  WS-RC-MEDIAN                  PIC S9(4)V9(2) COMP-3.
+010000       77  WS-RC-P90                     PIC S9(4)V9(2) COMP-3.
+010100       77  WS-RC-MEAN                    PIC S9(4)V9(2) COMP-3.
+010200       77  WS-RC-MAX                     PIC S9(4)V9(2) COMP-3.
+010300       77  WS-RC-ED-1BRC                 PIC -(5)9.99.
+010400       77  WS-RC-ED-TREY                 PIC -(5)9.99.
+010500
+010600       77  WS-RC-FIELD-NAME              PIC X(07).
+010610
+010620       77  WS-RC-COMPARED-COUNT        PIC 9(05) COMP VALUE ZERO.
+010700       77  WS-RC-MISMATCH-COUNT        PIC 9(05) COMP VALUE ZERO.
+010710       77  WS-RC-VARIANCE-COUNT        PIC 9(05) COMP VALUE ZERO.
+010800       77  WS-RC-ONLY-1BRC-COUNT       PIC 9(05) COMP VALUE ZERO.
+010900       77  WS-RC-ONLY-TREY-COUNT       PIC 9(05) COMP VALUE ZERO.
+011000       77  WS-RC-COMPARED-COUNT-ED       PIC Z(4)9.
+011100       77  WS-RC-MISMATCH-COUNT-ED       PIC Z(4)9.
+011110       77  WS-RC-VARIANCE-COUNT-ED       PIC Z(4)9.
+011200       77  WS-RC-ONLY-1BRC-COUNT-ED      PIC Z(4)9.
+011300       77  WS-RC-ONLY-TREY-COUNT-ED      PIC Z(4)9.
+011400
+011500       PROCEDURE DIVISION.
+011600******************************************************************
+011700*    0000-MAINLINE
+011800******************************************************************
+011900       0000-MAINLINE.
+012000           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+012100           PERFORM 2000-LOAD-1BRC-REPORT THRU
+012200               2000-LOAD-1BRC-REPORT-EXIT
+012300           PERFORM 3000-COMPARE-TREYBASTIAN-REPORT THRU
+012400               3000-COMPARE-TREYBASTIAN-REPORT-EXIT
+012500           PERFORM 4000-REPORT-ONLY-IN-1BRC THRU
+012600               4000-REPORT-ONLY-IN-1BRC-EXIT
+012700           PERFORM 5000-WRITE-SUMMARY THRU
+012800               5000-WRITE-SUMMARY-EXIT
+012900           IF WS-RC-MISMATCH-COUNT NOT = ZERO OR
+013000               WS-RC-ONLY-1BRC-COUNT NOT = ZERO OR
+013100               WS-RC-ONLY-TREY-COUNT NOT = ZERO
+013200               MOVE 4 TO RETURN-CODE
+013300           END-IF
+013400           GO TO 9999-EXIT.
+013500
+013600******************************************************************
+013700*    1000-INITIALIZE
+013800******************************************************************
+013900       1000-INITIALIZE.
+014000           INITIALIZE RECON-TABLE
+014100           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD
+014200           OPEN OUTPUT RECON-REPORT-FILE
+014300           MOVE SPACES TO RECON-REPORT-LINE
+014400           STRING 'STATION REPORT RECONCILIATION -- 1BRC.CBL VS'
+014500                   DELIMITED BY SIZE
+014600               ' TREYBASTIAN_1BRC.CBL     RUN DATE: '
+014700                   DELIMITED BY SIZE
+014800               RPT-RUN-DATE DELIMITED BY SIZE
+014900               INTO RECON-REPORT-LINE
+015000           END-STRING
+015100           WRITE RECON-REPORT-LINE
+015200           MOVE SPACES TO RECON-REPORT-LINE
+015300           WRITE RECON-REPORT-LINE.
+015400       1000-INITIALIZE-EXIT.
+015500           EXIT.
+015600
+015700******************************************************************
+015800*    2000-LOAD-1BRC-REPORT
+015900*    READS EVERY DETAIL LINE OUT OF THE SORT-BASED PROGRAM'S
+016000*    REPORT AND INSERTS IT INTO RECON-TABLE, KEYED BY STATION
+016100*    NAME, FOR 3000 TO COMPARE AGAINST.
+016200******************************************************************
+016300       2000-LOAD-1BRC-REPORT.
+016400           MOVE SPACE TO WS-RC-EOF-FLAG
+016500           OPEN INPUT ONEBRC-REPORT-FILE
+016600           PERFORM 2100-READ-ONE-1BRC-LINE THRU
+016700               2100-READ-ONE-1BRC-LINE-EXIT
+016800               UNTIL WS-RC-EOF
+016900           CLOSE ONEBRC-REPORT-FILE.
+017000       2000-LOAD-1BRC-REPORT-EXIT.
+017100           EXIT.
+017200
+017300******************************************************************
+017400*    2100-READ-ONE-1BRC-LINE
+017500******************************************************************
+017600       2100-READ-ONE-1BRC-LINE.
+017700           READ ONEBRC-REPORT-FILE
+017800               AT END
+017900                   SET WS-RC-EOF TO TRUE
+018000               NOT AT END
+018100                   MOVE ONEBRC-REPORT-LINE TO WS-RC-TRIMMED
+018200                   PERFORM 2200-IF-DETAIL-LINE-INSERT THRU
+018300                       2200-IF-DETAIL-LINE-INSERT-EXIT
+018400           END-READ.
+018500       2100-READ-ONE-1BRC-LINE-EXIT.
+018600           EXIT.
+018700
+018800******************************************************************
+018900*    2200-IF-DETAIL-LINE-INSERT
+018910*    A DETAIL LINE IS RECOGNIZED BY THE DECIMAL POINT RPT-D-MIN
+018920*    ALWAYS CARRIES AT COLUMN 107 OF THE RAW LINE (THE 100-BYTE
+018925*    RPT-D-STATION FIELD PLUS THE SIX SIGN/DIGIT POSITIONS
+018927*    LEADING RPT-D-MIN'S DECIMAL POINT), NOT BY THE STATION
+018930*    NAME'S OWN LEADING BYTES -- A STATION NAMED, SAY,
+018940*    "STATION 1" WOULD OTHERWISE BE MISTAKEN FOR THE COLUMN
+018950*    HEADING LINE.  TITLE/HEADING/TRAILER LINES HAVE NO DECIMAL
+018960*    POINT AT THAT POSITION.
+019000******************************************************************
+019100       2200-IF-DETAIL-LINE-INSERT.
+019200           IF WS-RC-TRIMMED IS NOT EQUAL TO SPACES
+019300               MOVE FUNCTION TRIM(WS-RC-TRIMMED) TO WS-RC-TRIMMED
+019400               IF ONEBRC-REPORT-LINE(107:1) = '.'
+019800                   MOVE ONEBRC-REPORT-LINE(1:153) TO
+019850                       RPT-DETAIL-REC
+019900                   MOVE FUNCTION TRIM(RPT-D-STATION) TO
+020000                       WS-RC-LOOKUP-NAME
+020200                   PERFORM 2300-INSERT-RECON-STATION THRU
+020300                       2300-INSERT-RECON-STATION-EXIT
+020400               END-IF
+020500           END-IF.
+020600       2200-IF-DETAIL-LINE-INSERT-EXIT.
+020700           EXIT.
+020800
+020900******************************************************************
+021000*    2300-INSERT-RECON-STATION
+021100*    LOOKS WS-RC-LOOKUP-NAME UP FIRST SO A STATION THAT SOMEHOW
+021200*    APPEARS TWICE IN THE SAME REPORT (A DOUBLE PAGE BREAK, SAY)
+021300*    UPDATES ITS EXISTING ENTRY RATHER THAN CREATING A SECOND ONE.
+021400******************************************************************
+021500       2300-INSERT-RECON-STATION.
+021600           PERFORM 2310-COMPUTE-RECON-HASH THRU
+021700               2310-COMPUTE-RECON-HASH-EXIT
+021800           MOVE RCN-HASH-BUCKET(WS-RC-BUCKET) TO WS-RC-CHAIN-IDX
+021900           MOVE ZERO TO WS-RC-FOUND-IDX
+022000           PERFORM 2320-WALK-RECON-CHAIN THRU
+022100               2320-WALK-RECON-CHAIN-EXIT
+022200               UNTIL WS-RC-CHAIN-IDX = ZERO OR WS-RC-FOUND-IDX
+022300                   NOT = ZERO
+022400           IF WS-RC-FOUND-IDX = ZERO
+022500               ADD 1 TO RCN-LAST-IDX
+022600               MOVE RCN-LAST-IDX TO WS-RC-FOUND-IDX
+022700               MOVE WS-RC-LOOKUP-NAME TO RCN-NAME(WS-RC-FOUND-IDX)
+022800               MOVE ZERO TO RCN-HASH-NEXT(WS-RC-FOUND-IDX)
+022900               IF RCN-HASH-BUCKET(WS-RC-BUCKET) NOT = ZERO
+023000                   MOVE RCN-HASH-BUCKET(WS-RC-BUCKET) TO
+023100                       RCN-HASH-NEXT(WS-RC-FOUND-IDX)
+023200               END-IF
+023300               MOVE WS-RC-FOUND-IDX TO
+023350                   RCN-HASH-BUCKET(WS-RC-BUCKET)
+023400           END-IF
+023500           MOVE RPT-D-MIN TO RCN-MIN(WS-RC-FOUND-IDX)
+023600           MOVE RPT-D-MEDIAN TO RCN-MEDIAN(WS-RC-FOUND-IDX)
+023700           MOVE RPT-D-P90 TO RCN-P90(WS-RC-FOUND-IDX)
+023800           MOVE RPT-D-MEAN TO RCN-MEAN(WS-RC-FOUND-IDX)
+023900           MOVE RPT-D-MAX TO RCN-MAX(WS-RC-FOUND-IDX).
+024000       2300-INSERT-RECON-STATION-EXIT.
+024100           EXIT.
+024200
+024300******************************************************************
+024400*    2310-COMPUTE-RECON-HASH
+024500******************************************************************
+024600       2310-COMPUTE-RECON-HASH.
+024700           MOVE ZERO TO WS-RC-HASH-SUM
+024800           PERFORM VARYING WS-RC-CHAR-IDX FROM 1 BY 1
+024900               UNTIL WS-RC-CHAR-IDX > 100
+025000               COMPUTE WS-RC-HASH-SUM = WS-RC-HASH-SUM +
+025100                   FUNCTION ORD(WS-RC-NAME-BYTES(WS-RC-CHAR-IDX))
+025200           END-PERFORM
+025300           DIVIDE WS-RC-HASH-SUM BY WS-RC-HASH-BUCKET-COUNT GIVING
+025400               WS-RC-HASH-QUOT REMAINDER WS-RC-HASH-REM
+025500           COMPUTE WS-RC-BUCKET = WS-RC-HASH-REM + 1.
+025600       2310-COMPUTE-RECON-HASH-EXIT.
+025700           EXIT.
+025800
+025900******************************************************************
+026000*    2320-WALK-RECON-CHAIN
+026100******************************************************************
+026200       2320-WALK-RECON-CHAIN.
+026300           IF RCN-NAME(WS-RC-CHAIN-IDX) = WS-RC-LOOKUP-NAME
+026400               MOVE WS-RC-CHAIN-IDX TO WS-RC-FOUND-IDX
+026500           ELSE
+026600               MOVE RCN-HASH-NEXT(WS-RC-CHAIN-IDX) TO
+026700                   WS-RC-CHAIN-IDX
+026800           END-IF.
+026900       2320-WALK-RECON-CHAIN-EXIT.
+027000           EXIT.
+027100
+027200******************************************************************
+027300*    3000-COMPARE-TREYBASTIAN-REPORT
+027400*    READS EVERY DETAIL LINE OUT OF THE TABLE-BASED PROGRAM'S
+027500*    REPORT, LOOKS IT UP IN RECON-TABLE, AND WRITES A MISMATCH
+027600*    LINE FOR ANY DISAGREEING FIELD OR A STATION NOT FOUND AT
+027700*    ALL.  A STATION THAT IS FOUND IS FLAGGED RCN-MATCHED SO
+027800*    4000 KNOWS NOT TO REPORT IT AGAIN AS 1BRC.CBL-ONLY.
+027900******************************************************************
+028000       3000-COMPARE-TREYBASTIAN-REPORT.
+028100           MOVE SPACE TO WS-RC-EOF-FLAG
+028200           OPEN INPUT TREYBASTIAN-REPORT-FILE
+028300           PERFORM 3100-READ-ONE-TREY-LINE THRU
+028400               3100-READ-ONE-TREY-LINE-EXIT
+028500               UNTIL WS-RC-EOF
+028600           CLOSE TREYBASTIAN-REPORT-FILE.
+028700       3000-COMPARE-TREYBASTIAN-REPORT-EXIT.
+028800           EXIT.
+028900
+029000******************************************************************
+029100*    3100-READ-ONE-TREY-LINE
+029200******************************************************************
+029300       3100-READ-ONE-TREY-LINE.
+029400           READ TREYBASTIAN-REPORT-FILE
+029500               AT END
+029600                   SET WS-RC-EOF TO TRUE
+029700               NOT AT END
+029800                   MOVE TREYBASTIAN-REPORT-LINE TO WS-RC-TRIMMED
+029900                   PERFORM 3200-IF-DETAIL-LINE-COMPARE THRU
+030000                       3200-IF-DETAIL-LINE-COMPARE-EXIT
+030100           END-READ.
+030200       3100-READ-ONE-TREY-LINE-EXIT.
+030300           EXIT.
+030400
+030500******************************************************************
+030600*    3200-IF-DETAIL-LINE-COMPARE
+030610*    SEE THE NOTE ABOVE 2200-IF-DETAIL-LINE-INSERT -- THE SAME
+030620*    COLUMN-107-DECIMAL-POINT CHECK IS USED HERE SO A STATION
+030630*    NAME BEGINNING LIKE A HEADING LITERAL IS STILL TREATED AS A
+030640*    REAL DETAIL LINE.
+030700******************************************************************
+030800       3200-IF-DETAIL-LINE-COMPARE.
+030900           IF WS-RC-TRIMMED IS NOT EQUAL TO SPACES
+031000               MOVE FUNCTION TRIM(WS-RC-TRIMMED) TO WS-RC-TRIMMED
+031100               IF TREYBASTIAN-REPORT-LINE(107:1) = '.'
+031500                   MOVE TREYBASTIAN-REPORT-LINE(1:153) TO
+031600                       RPT-DETAIL-REC
+031700                   MOVE FUNCTION TRIM(RPT-D-STATION) TO
+031800                       WS-RC-LOOKUP-NAME
+031900                   MOVE RPT-D-MIN TO WS-RC-MIN
+032000                   MOVE RPT-D-MEDIAN TO WS-RC-MEDIAN
+032100                   MOVE RPT-D-P90 TO WS-RC-P90
+032200                   MOVE RPT-D-MEAN TO WS-RC-MEAN
+032300                   MOVE RPT-D-MAX TO WS-RC-MAX
+032400                   PERFORM 3300-LOOKUP-RECON-STATION THRU
+032500                       3300-LOOKUP-RECON-STATION-EXIT
+032600               END-IF
+032700           END-IF.
+032800       3200-IF-DETAIL-LINE-COMPARE-EXIT.
+032900           EXIT.
+033000
+033100******************************************************************
+033200*    3300-LOOKUP-RECON-STATION
+033300******************************************************************
+033400       3300-LOOKUP-RECON-STATION.
+033500           PERFORM 2310-COMPUTE-RECON-HASH THRU
+033600               2310-COMPUTE-RECON-HASH-EXIT
+033700           MOVE RCN-HASH-BUCKET(WS-RC-BUCKET) TO WS-RC-CHAIN-IDX
+033800           MOVE ZERO TO WS-RC-FOUND-IDX
+034000           PERFORM 2320-WALK-RECON-CHAIN THRU
+034100               2320-WALK-RECON-CHAIN-EXIT
+034200               UNTIL WS-RC-CHAIN-IDX = ZERO OR WS-RC-FOUND-IDX
+034300                   NOT = ZERO
+034400           ADD 1 TO WS-RC-COMPARED-COUNT
+034500           IF WS-RC-FOUND-IDX = ZERO
+034600               ADD 1 TO WS-RC-ONLY-TREY-COUNT
+034700               PERFORM 3500-WRITE-ONLY-IN-TREY-LINE THRU
+034800                   3500-WRITE-ONLY-IN-TREY-LINE-EXIT
+034900           ELSE
+035000               SET RCN-MATCHED(WS-RC-FOUND-IDX) TO TRUE
+035100               PERFORM 3400-COMPARE-RECON-FIELDS THRU
+035200                   3400-COMPARE-RECON-FIELDS-EXIT
+035300           END-IF.
+035400       3300-LOOKUP-RECON-STATION-EXIT.
+035500           EXIT.
+035600
+035700******************************************************************
+035800*    3400-COMPARE-RECON-FIELDS
+035900*    MIN/MEAN/MAX COME FROM THE FULL READING SET IN BOTH PROGRAMS
+036000*    AND MUST MATCH EXACTLY, SO ANY DIFFERENCE IS A HARD MISMATCH.
+036100*    MEDIAN/P90 ARE ESTIMATED FROM INDEPENDENT RESERVOIR SAMPLES
+036110*    (SEE THE BANNER COMMENT AT THE TOP OF THIS PROGRAM), AND AT
+036120*    REALISTIC PER-STATION VOLUMES TWO INDEPENDENT 101-SAMPLE
+036130*    RESERVOIRS ROUTINELY ESTIMATE THE SAME UNDERLYING MEDIAN/P90
+036140*    SEVERAL DEGREES APART.  A DIVERGENCE BEYOND WS-RC-TOLERANCE
+036150*    IS THEREFORE REPORTED AS AN INFORMATIONAL VARIANCE LINE
+036160*    (3420) RATHER THAN A HARD MISMATCH -- IT DOES NOT ADD TO
+036170*    WS-RC-MISMATCH-COUNT AND DOES NOT DRIVE RETURN-CODE.
+036400******************************************************************
+036500       3400-COMPARE-RECON-FIELDS.
+036600           IF RCN-MIN(WS-RC-FOUND-IDX) NOT = WS-RC-MIN
+036700               MOVE 'MIN    ' TO WS-RC-FIELD-NAME
+036710               MOVE RCN-MIN(WS-RC-FOUND-IDX) TO WS-RC-ED-1BRC
+036720               MOVE WS-RC-MIN TO WS-RC-ED-TREY
+036730               PERFORM 3410-WRITE-MISMATCH-LINE THRU
+036740                   3410-WRITE-MISMATCH-LINE-EXIT
+036900           END-IF
+037000           COMPUTE WS-RC-DIFF = FUNCTION ABS(
+037100               RCN-MEDIAN(WS-RC-FOUND-IDX) - WS-RC-MEDIAN)
+037200           IF WS-RC-DIFF > WS-RC-TOLERANCE
+037300               MOVE 'MEDIAN ' TO WS-RC-FIELD-NAME
+037310               MOVE RCN-MEDIAN(WS-RC-FOUND-IDX) TO WS-RC-ED-1BRC
+037320               MOVE WS-RC-MEDIAN TO WS-RC-ED-TREY
+037400               PERFORM 3420-WRITE-VARIANCE-LINE THRU
+037500                   3420-WRITE-VARIANCE-LINE-EXIT
+037600           END-IF
+037700           COMPUTE WS-RC-DIFF = FUNCTION ABS(
+037800               RCN-P90(WS-RC-FOUND-IDX) - WS-RC-P90)
+037900           IF WS-RC-DIFF > WS-RC-TOLERANCE
+038000               MOVE 'P90    ' TO WS-RC-FIELD-NAME
+038010               MOVE RCN-P90(WS-RC-FOUND-IDX) TO WS-RC-ED-1BRC
+038020               MOVE WS-RC-P90 TO WS-RC-ED-TREY
+038100               PERFORM 3420-WRITE-VARIANCE-LINE THRU
+038200                   3420-WRITE-VARIANCE-LINE-EXIT
+038300           END-IF
+038400           IF RCN-MEAN(WS-RC-FOUND-IDX) NOT = WS-RC-MEAN
+038500               MOVE 'MEAN   ' TO WS-RC-FIELD-NAME
+038510               MOVE RCN-MEAN(WS-RC-FOUND-IDX) TO WS-RC-ED-1BRC
+038520               MOVE WS-RC-MEAN TO WS-RC-ED-TREY
+038600               PERFORM 3410-WRITE-MISMATCH-LINE THRU
+038700                   3410-WRITE-MISMATCH-LINE-EXIT
+038800           END-IF
+038900           IF RCN-MAX(WS-RC-FOUND-IDX) NOT = WS-RC-MAX
+039000               MOVE 'MAX    ' TO WS-RC-FIELD-NAME
+039010               MOVE RCN-MAX(WS-RC-FOUND-IDX) TO WS-RC-ED-1BRC
+039020               MOVE WS-RC-MAX TO WS-RC-ED-TREY
+039100               PERFORM 3410-WRITE-MISMATCH-LINE THRU
+039200                   3410-WRITE-MISMATCH-LINE-EXIT
+039300           END-IF.
+039400       3400-COMPARE-RECON-FIELDS-EXIT.
+039500           EXIT.
+039600
+039700******************************************************************
+039800*    3410-WRITE-MISMATCH-LINE
+039900*    WS-RC-FIELD-NAME AND WS-RC-ED-1BRC/WS-RC-ED-TREY ARE SET BY
+040000*    THE CALLER (3400) BEFORE EACH PERFORM OF THIS PARAGRAPH.
+040200******************************************************************
+040300       3410-WRITE-MISMATCH-LINE.
+041100           ADD 1 TO WS-RC-MISMATCH-COUNT
+043000           MOVE SPACES TO RECON-REPORT-LINE
+043100           STRING 'MISMATCH  ' DELIMITED BY SIZE
+043150               FUNCTION TRIM(RCN-NAME(WS-RC-FOUND-IDX) TRAILING)
+043160                   DELIMITED BY SIZE
+043300               '  FIELD: ' DELIMITED BY SIZE
+043400               WS-RC-FIELD-NAME DELIMITED BY SIZE
+043500               '  1BRC=' DELIMITED BY SIZE
+043600               WS-RC-ED-1BRC DELIMITED BY SIZE
+043700               '  TREYBASTIAN=' DELIMITED BY SIZE
+043800               WS-RC-ED-TREY DELIMITED BY SIZE
+043900               INTO RECON-REPORT-LINE
+044000           END-STRING
+044100           WRITE RECON-REPORT-LINE.
+044200       3410-WRITE-MISMATCH-LINE-EXIT.
+044300           EXIT.
+044400
+044410******************************************************************
+044420*    3420-WRITE-VARIANCE-LINE
+044430*    SAME LAYOUT AS 3410-WRITE-MISMATCH-LINE, BUT FOR A
+044440*    MEDIAN/P90 RESERVOIR-SAMPLING DIVERGENCE (SEE THE BANNER
+044450*    COMMENT ON 3400) -- COUNTED SEPARATELY IN WS-RC-VARIANCE-
+044460*    COUNT, WHICH DOES NOT DRIVE RETURN-CODE.
+044470******************************************************************
+044480       3420-WRITE-VARIANCE-LINE.
+044490           ADD 1 TO WS-RC-VARIANCE-COUNT
+044500           MOVE SPACES TO RECON-REPORT-LINE
+044510           STRING 'VARIANCE  ' DELIMITED BY SIZE
+044520               FUNCTION TRIM(RCN-NAME(WS-RC-FOUND-IDX) TRAILING)
+044530                   DELIMITED BY SIZE
+044540               '  FIELD: ' DELIMITED BY SIZE
+044550               WS-RC-FIELD-NAME DELIMITED BY SIZE
+044560               '  1BRC=' DELIMITED BY SIZE
+044570               WS-RC-ED-1BRC DELIMITED BY SIZE
+044580               '  TREYBASTIAN=' DELIMITED BY SIZE
+044590               WS-RC-ED-TREY DELIMITED BY SIZE
+044600               INTO RECON-REPORT-LINE
+044610           END-STRING
+044620           WRITE RECON-REPORT-LINE.
+044630       3420-WRITE-VARIANCE-LINE-EXIT.
+044640           EXIT.
+044650
+044700******************************************************************
+044800*    3500-WRITE-ONLY-IN-TREY-LINE
+044700******************************************************************
+044800       3500-WRITE-ONLY-IN-TREY-LINE.
+044900           MOVE SPACES TO RECON-REPORT-LINE
+045000           STRING 'ONLY IN TREYBASTIAN_1BRC  ' DELIMITED BY SIZE
+045100               WS-RC-LOOKUP-NAME DELIMITED BY SIZE
+045200               INTO RECON-REPORT-LINE
+045300           END-STRING
+045400           WRITE RECON-REPORT-LINE.
+045500       3500-WRITE-ONLY-IN-TREY-LINE-EXIT.
+045600           EXIT.
+045700
+045800******************************************************************
+045900*    4000-REPORT-ONLY-IN-1BRC
+046000*    ANY RECON-TABLE ENTRY NEVER FLAGGED RCN-MATCHED BY 3300 WAS
+046100*    NEVER SEEN IN THE TREYBASTIAN_1BRC.CBL REPORT AT ALL.  THE
+046200*    FULL OCCURS RANGE IS SCANNED RATHER THAN STOPPING AT
+046300*    RCN-LAST-IDX, THE SAME DEFENSIVE NOT-SPACES FILTER
+046400*    STATION-AGG AND WEEKLY-DRIVER USE, FOR CONSISTENCY WITH THE
+046500*    REST OF THE CODEBASE.
+046700******************************************************************
+046800       4000-REPORT-ONLY-IN-1BRC.
+046900           PERFORM VARYING RCN-IDX FROM 1 BY 1
+047000               UNTIL RCN-IDX > 10000
+047100               IF RCN-NAME(RCN-IDX) NOT = SPACES AND NOT
+047200                   RCN-MATCHED(RCN-IDX)
+047300                   ADD 1 TO WS-RC-ONLY-1BRC-COUNT
+047400                   MOVE SPACES TO RECON-REPORT-LINE
+047500                   STRING 'ONLY IN 1BRC              '
+047600                           DELIMITED BY SIZE
+047700                       RCN-NAME(RCN-IDX) DELIMITED BY SIZE
+047800                       INTO RECON-REPORT-LINE
+047900                   END-STRING
+048000                   WRITE RECON-REPORT-LINE
+048100               END-IF
+048200           END-PERFORM.
+048300       4000-REPORT-ONLY-IN-1BRC-EXIT.
+048400           EXIT.
+048500
+048600******************************************************************
+048700*    5000-WRITE-SUMMARY
+048800******************************************************************
+048900       5000-WRITE-SUMMARY.
+049000           MOVE WS-RC-COMPARED-COUNT TO WS-RC-COMPARED-COUNT-ED
+049100           MOVE WS-RC-MISMATCH-COUNT TO WS-RC-MISMATCH-COUNT-ED
+049150           MOVE WS-RC-VARIANCE-COUNT TO WS-RC-VARIANCE-COUNT-ED
+049200           MOVE WS-RC-ONLY-1BRC-COUNT TO WS-RC-ONLY-1BRC-COUNT-ED
+049300           MOVE WS-RC-ONLY-TREY-COUNT TO WS-RC-ONLY-TREY-COUNT-ED
+049400           MOVE SPACES TO RECON-REPORT-LINE
+049500           WRITE RECON-REPORT-LINE
+049600           MOVE SPACES TO RECON-REPORT-LINE
+049700           STRING 'SUMMARY -- STATIONS COMPARED: '
+049800                   DELIMITED BY SIZE
+049900               WS-RC-COMPARED-COUNT-ED DELIMITED BY SIZE
+050000               '   MISMATCHES: ' DELIMITED BY SIZE
+050100               WS-RC-MISMATCH-COUNT-ED DELIMITED BY SIZE
+050150               '   MEDIAN/P90 VARIANCES: ' DELIMITED BY SIZE
+050160               WS-RC-VARIANCE-COUNT-ED DELIMITED BY SIZE
+050200               INTO RECON-REPORT-LINE
+050300           END-STRING
+050400           WRITE RECON-REPORT-LINE
+050500           MOVE SPACES TO RECON-REPORT-LINE
+050600           STRING '           ONLY IN 1BRC: ' DELIMITED BY SIZE
+050700               WS-RC-ONLY-1BRC-COUNT-ED DELIMITED BY SIZE
+050800               '   ONLY IN TREYBASTIAN_1BRC: ' DELIMITED BY SIZE
+050900               WS-RC-ONLY-TREY-COUNT-ED DELIMITED BY SIZE
+051000               INTO RECON-REPORT-LINE
+051100           END-STRING
+051200           WRITE RECON-REPORT-LINE
+051300           CLOSE RECON-REPORT-FILE.
+051400       5000-WRITE-SUMMARY-EXIT.
+051500           EXIT.
+051600
+051700******************************************************************
+051800*    9999-EXIT
+051900******************************************************************
+052000       9999-EXIT.
+052100           STOP RUN.
