@@ -0,0 +1,789 @@
+000100       IDENTIFICATION DIVISION.
+000200       PROGRAM-ID. STATION-AGG.
+000700*    AUTHOR:         TREY BASTIAN
+000710*    INSTALLATION:   WEATHER-OPS BATCH
+000720*    DATE-WRITTEN:   2026-08-09
+000730*    DATE-COMPILED:
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    2026-08-09 TB  INITIAL VERSION.  CORE STATION-AGGREGATION
+001100*               LOGIC FACTORED OUT OF TREYBASTIAN_1BRC SO THE
+001200*               SAME AGGREGATION CAN BE CALLED ONCE PER DATED
+001300*               MEASUREMENTS FILE BY A DRIVER PROGRAM.  ADDS A
+001400*               CHAINED HASH LOOKUP (REPLACING THE OLD LINEAR
+001500*               SEARCH), A RESERVOIR SAMPLE FOR PERCENTILES,
+001600*               WIDER TEMPERATURE FIELDS, A STATION-TABLE
+001700*               OVERFLOW GUARD, REJECT-RECORD VALIDATION, AND
+001800*               CHECKPOINT/RESTART SUPPORT.
+001900******************************************************************
+002000*
+002100******************************************************************
+002200*    THIS PROGRAM AGGREGATES ONE MEASUREMENTS FILE INTO A
+002300*    STATION TABLE (MIN / MAX / TOTAL / COUNT / PERCENTILE
+002400*    SAMPLE PER STATION).  THE CALLER SUPPLIES THE INPUT FILE
+002500*    NAME, A REJECT-FILE NAME, AND A CHECKPOINT-FILE NAME, AND
+002600*    RECEIVES BACK THE POPULATED (AND NAME-SORTED) STATION
+002700*    TABLE PLUS A SET OF CONTROL TOTALS.
+002800******************************************************************
+002900       ENVIRONMENT DIVISION.
+003000       INPUT-OUTPUT SECTION.
+003100       FILE-CONTROL.
+003200           SELECT MEASUREMENTS-FILE
+003300               ASSIGN TO DYNAMIC WS-MEASUREMENTS-FILE-NAME
+003400               ORGANIZATION IS RECORD SEQUENTIAL
+003500               FILE STATUS IS WS-MEAS-STATUS.
+003600           SELECT REJECT-FILE
+003700               ASSIGN TO DYNAMIC WS-REJECT-FILE-NAME
+003800               ORGANIZATION IS LINE SEQUENTIAL
+003900               FILE STATUS IS WS-REJECT-STATUS.
+004000           SELECT CHECKPOINT-FILE
+004100               ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-NAME
+004200               ORGANIZATION IS RECORD SEQUENTIAL
+004300               FILE STATUS IS WS-CKPT-STATUS.
+004400
+004500       DATA DIVISION.
+004600       FILE SECTION.
+004700       FD  MEASUREMENTS-FILE.
+004800       01  MEASUREMENT-CHUNK           PIC X(10700000).
+004900
+005000       FD  REJECT-FILE.
+005100       01  REJECT-LINE                 PIC X(200).
+005200
+005300       FD  CHECKPOINT-FILE.
+005400       01  CHECKPOINT-RECORD.
+005500           05  CKPT-CHUNKS-DONE         PIC 9(09) COMP.
+005600           05  CKPT-LINES-READ          PIC 9(10) COMP.
+005700           05  CKPT-READINGS-COUNTED    PIC 9(10) COMP.
+005800           05  CKPT-REJECT-COUNT        PIC 9(10) COMP.
+005900           05  CKPT-STATION-DATA.
+006000               COPY STATTBL
+006010                 REPLACING ==05  STA-LAST-IDX==
+006011                        BY ==10  CKPT-STA-LAST-IDX==
+006012                   ==05  STATION-ENTRY==
+006013                        BY ==10  CKPT-STATION-ENTRY==
+006014                   ==STA-IDX==
+006015                        BY ==CKPT-STA-IDX==
+006016                   ==10  STA-NAME==
+006017                        BY ==15  CKPT-STA-NAME==
+006018                   ==10  STA-MIN-TEMP==
+006019                        BY ==15  CKPT-STA-MIN-TEMP==
+006020                   ==10  STA-MAX-TEMP==
+006021                        BY ==15  CKPT-STA-MAX-TEMP==
+006022                   ==10  STA-TEMP-COUNT==
+006023                        BY ==15  CKPT-STA-TEMP-COUNT==
+006024                   ==10  STA-TOTAL==
+006025                        BY ==15  CKPT-STA-TOTAL==
+006026                   ==10  STA-SAMPLE-COUNT==
+006027                        BY ==15  CKPT-STA-SAMPLE-COUNT==
+006028                   ==10  STA-SAMPLE==
+006029                        BY ==15  CKPT-STA-SAMPLE==
+006030                   ==10  STA-HASH-NEXT==
+006031                        BY ==15  CKPT-STA-HASH-NEXT==
+006032                   ==10  STA-MEDIAN==
+006033                        BY ==15  CKPT-STA-MEDIAN==
+006034                   ==10  STA-P90==
+006035                        BY ==15  CKPT-STA-P90==
+006036                   ==05  HASH-BUCKET==
+006037                        BY ==10  CKPT-HASH-BUCKET==.
+006050           05  CKPT-CARRYOVER           PIC X(106).
+006100
+006200       WORKING-STORAGE SECTION.
+006300       01  EOF-SWITCH                   PIC X(01) VALUE 'N'.
+006400           88  EOF                      VALUE 'Y'.
+006500           88  EOF-N                    VALUE 'N'.
+006600
+006700       01  MEASUREMENT-LINES OCCURS 1000000 TIMES.
+006800           05  LINE-ITEM                PIC X(106).
+006900
+007000       01  STATION-NAME                 PIC X(100).
+007100       01  WS-NAME-BYTES REDEFINES STATION-NAME
+007200                            PIC X(01) OCCURS 100 TIMES.
+007300
+007400       01  WS-TEMP-RAW                  PIC X(10).
+007500       01  WS-TEMP-BYTES REDEFINES WS-TEMP-RAW
+007600                                        PIC X(01) OCCURS 10 TIMES.
+007700
+007800       77  LINE-INDEX                  PIC 9(07) VALUE 1.
+007900       77  LINE-PTR                    PIC 9(10).
+008000       77  LINE-VALUE                  PIC X(106).
+008100       77  LINE-COUNT                  PIC 9(10) VALUE 0.
+008110       77  WS-CARRYOVER                PIC X(106) VALUE SPACES.
+008120       77  WS-WORK-LINE                PIC X(106) VALUE SPACES.
+008200       77  TEMPERATURE                 PIC S9(4)V9(2) COMP-3
+008300                                        VALUE ZEROS.
+008400       77  WS-TEMP-LEN                 PIC 9(03) COMP.
+008500       77  WS-CHAR-IDX                 PIC 9(03) COMP.
+008600       77  WS-DIGIT-COUNT              PIC 9(03) COMP.
+008700       77  WS-DECIMAL-COUNT            PIC 9(03) COMP.
+008800       77  WS-TEMP-VALID-FLAG          PIC X(01) VALUE 'Y'.
+008900           88  WS-TEMP-VALID            VALUE 'Y'.
+009000       77  WS-LINE-VALID-FLAG          PIC X(01) VALUE 'Y'.
+009100           88  WS-LINE-VALID            VALUE 'Y'.
+009200       77  WS-REJECT-REASON            PIC X(30).
+009300       77  WS-SEMICOLON-COUNT          PIC 9(03) COMP.
+009400       77  WS-HASH-SUM                 PIC 9(10) COMP.
+009500       77  WS-HASH-QUOT                PIC 9(10) COMP.
+009600       77  WS-HASH-REM                 PIC 9(05) COMP.
+009700       77  WS-HASH-BUCKET-COUNT        PIC 9(05) COMP VALUE 2003.
+009800       77  WS-BUCKET                   PIC 9(05) COMP.
+009900       77  WS-CHAIN-IDX                PIC 9(05) COMP.
+010000       77  WS-FOUND-IDX                PIC 9(05) COMP.
+010100       77  WS-MAX-STATIONS             PIC 9(05) COMP VALUE 10000.
+010200       77  WS-SAMPLE-CAPACITY          PIC 9(03) COMP VALUE 101.
+010300       77  WS-RAND-VAL                 USAGE COMP-2.
+010400       77  WS-RAND-J                   PIC 9(10) COMP.
+010500       77  WS-CHUNKS-DONE              PIC 9(09) COMP VALUE ZERO.
+010600       77  WS-CHUNKS-TO-SKIP           PIC 9(09) COMP VALUE ZERO.
+010700       77  WS-CHUNKS-SINCE-CKPT        PIC 9(09) COMP VALUE ZERO.
+010800       77  WS-CKPT-INTERVAL            PIC 9(03) COMP VALUE 50.
+010900       77  WS-MEAS-STATUS              PIC X(02).
+011000       77  WS-REJECT-STATUS            PIC X(02).
+011100       77  WS-CKPT-STATUS              PIC X(02).
+011200       77  WS-RESTART-FLAG             PIC X(01) VALUE 'N'.
+011300           88  WS-IS-RESTART            VALUE 'Y'.
+011400       77  WS-MEASUREMENTS-FILE-NAME   PIC X(200).
+011500       77  WS-REJECT-FILE-NAME         PIC X(200).
+011600       77  WS-CHECKPOINT-FILE-NAME     PIC X(200).
+011610       77  WS-SAMPLE-N                 PIC 9(04) COMP.
+011620       77  WS-SORT-I                   PIC 9(04) COMP.
+011630       77  WS-SORT-J                   PIC 9(04) COMP.
+011640       77  WS-SWAP-TEMP                PIC S9(4)V9(2) COMP-3.
+011650       77  WS-MEDIAN-IDX               PIC 9(04) COMP.
+011660       77  WS-P90-IDX                  PIC 9(04) COMP.
+011700
+011800       LINKAGE SECTION.
+011900       01  LK-FILE-NAME                 PIC X(200).
+012000       01  LK-REJECT-FILE-NAME          PIC X(200).
+012100       01  LK-CHECKPOINT-FILE-NAME      PIC X(200).
+012200       01  LK-STATION-TABLE.
+012300           COPY STATTBL.
+012400       01  LK-CONTROL-TOTALS.
+012500           05  LK-LINES-READ            PIC 9(10) COMP.
+012600           05  LK-READINGS-COUNTED      PIC 9(10) COMP.
+012700           05  LK-REJECT-COUNT          PIC 9(10) COMP.
+012800           05  LK-STATION-COUNT         PIC 9(05) COMP.
+012900           05  LK-OVERFLOW-FLAG         PIC X(01).
+013000               88  LK-OVERFLOWED        VALUE 'Y'.
+013010           05  LK-IO-ERROR-FLAG         PIC X(01).
+013020               88  LK-IO-ERROR          VALUE 'Y'.
+013100
+013200       PROCEDURE DIVISION USING LK-FILE-NAME, LK-REJECT-FILE-NAME,
+013300               LK-CHECKPOINT-FILE-NAME, LK-STATION-TABLE,
+013400               LK-CONTROL-TOTALS.
+013500
+013600******************************************************************
+013700*    0000-MAINLINE
+013800******************************************************************
+013900       0000-MAINLINE.
+014000           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+014100           PERFORM 2000-CHECK-RESTART THRU 2000-CHECK-RESTART-EXIT
+014200           PERFORM 2500-OPEN-FILES THRU 2500-OPEN-FILES-EXIT
+014300           PERFORM 3000-PROCESS-FILE THRU 3000-PROCESS-FILE-EXIT
+014400           PERFORM 4500-CLOSE-FILES THRU 4500-CLOSE-FILES-EXIT
+014500           IF NOT LK-OVERFLOWED
+014600               PERFORM 5000-FINALIZE THRU 5000-FINALIZE-EXIT
+014700           END-IF
+014800           GO TO 9999-EXIT.
+014900
+015000******************************************************************
+015100*    1000-INITIALIZE
+015200******************************************************************
+015300       1000-INITIALIZE.
+015400           MOVE LK-FILE-NAME TO WS-MEASUREMENTS-FILE-NAME
+015500           MOVE LK-REJECT-FILE-NAME TO WS-REJECT-FILE-NAME
+015600           MOVE LK-CHECKPOINT-FILE-NAME TO WS-CHECKPOINT-FILE-NAME
+015700           MOVE SPACE TO LK-OVERFLOW-FLAG
+015710           MOVE SPACE TO LK-IO-ERROR-FLAG
+015800           MOVE ZERO TO LK-LINES-READ, LK-READINGS-COUNTED,
+015900               LK-REJECT-COUNT, LK-STATION-COUNT, WS-CHUNKS-DONE,
+016000               WS-CHUNKS-TO-SKIP, WS-CHUNKS-SINCE-CKPT
+016050           MOVE SPACES TO WS-CARRYOVER
+016100           INITIALIZE LK-STATION-TABLE
+016200           SET EOF-N TO TRUE
+016300           COMPUTE WS-RAND-VAL = FUNCTION RANDOM(1).
+016400       1000-INITIALIZE-EXIT.
+016500           EXIT.
+016600
+016700******************************************************************
+016800*    2000-CHECK-RESTART
+016900*    A CHECKPOINT FILE THAT OPENS BUT READS EMPTY MEANS THE
+017000*    LAST RUN AGAINST THIS FILE NAME FINISHED CLEANLY (OR THIS
+017100*    IS A FIRST RUN).  A CHECKPOINT RECORD PRESENT MEANS THE
+017200*    LAST RUN WAS INTERRUPTED - RESTORE THE TABLE AND TOTALS
+017300*    AND SKIP THE CHUNKS ALREADY PROCESSED.
+017400******************************************************************
+017500       2000-CHECK-RESTART.
+017600           MOVE 'N' TO WS-RESTART-FLAG
+017700           OPEN INPUT CHECKPOINT-FILE
+017800           IF WS-CKPT-STATUS = '00'
+017900               READ CHECKPOINT-FILE
+018000                   AT END
+018100                       CONTINUE
+018200                   NOT AT END
+018300                       MOVE 'Y' TO WS-RESTART-FLAG
+018400                       MOVE CKPT-CHUNKS-DONE TO WS-CHUNKS-TO-SKIP
+018500                       MOVE CKPT-LINES-READ TO LK-LINES-READ
+018600                       MOVE CKPT-READINGS-COUNTED TO
+018700                           LK-READINGS-COUNTED
+018800                       MOVE CKPT-REJECT-COUNT TO LK-REJECT-COUNT
+018900                       MOVE CKPT-STATION-DATA TO LK-STATION-TABLE
+018950                       MOVE CKPT-CARRYOVER TO WS-CARRYOVER
+019000                       DISPLAY 'STATION-AGG: RESUMING AFTER '
+019100                           WS-CHUNKS-TO-SKIP ' CHUNK(S) ALREADY '
+019200                           'CHECKPOINTED FOR '
+019300                         FUNCTION TRIM(WS-MEASUREMENTS-FILE-NAME)
+019400               END-READ
+019500               CLOSE CHECKPOINT-FILE
+019600           END-IF.
+019700       2000-CHECK-RESTART-EXIT.
+019800           EXIT.
+019900
+020000******************************************************************
+020100*    2500-OPEN-FILES
+020200******************************************************************
+020300       2500-OPEN-FILES.
+020400           OPEN INPUT MEASUREMENTS-FILE
+020410           IF WS-MEAS-STATUS NOT = '00'
+020420               DISPLAY 'STATION-AGG: ERROR OPENING MEASUREMENTS '
+020430                   'FILE, STATUS=' WS-MEAS-STATUS
+020435               MOVE 'Y' TO LK-IO-ERROR-FLAG
+020440               GO TO 9999-EXIT
+020450           END-IF
+020500           IF WS-IS-RESTART
+020600               OPEN EXTEND REJECT-FILE
+020700           ELSE
+020800               OPEN OUTPUT REJECT-FILE
+020900           END-IF
+020910           IF WS-REJECT-STATUS NOT = '00'
+020920               DISPLAY 'STATION-AGG: ERROR OPENING REJECT FILE, '
+020930                   'STATUS=' WS-REJECT-STATUS
+020935               MOVE 'Y' TO LK-IO-ERROR-FLAG
+020940               GO TO 9999-EXIT
+020950           END-IF.
+021000       2500-OPEN-FILES-EXIT.
+021100           EXIT.
+021200
+021300******************************************************************
+021400*    3000-PROCESS-FILE
+021500*    MAIN READ LOOP.  EACH READ PULLS ONE LARGE CHUNK OF THE
+021600*    FILE; THE CHUNK IS SPLIT INTO LINES AND EACH LINE IS
+021700*    VALIDATED AND FOLDED INTO THE STATION TABLE.  A CHECKPOINT
+021800*    IS WRITTEN EVERY WS-CKPT-INTERVAL CHUNKS.
+021900******************************************************************
+022000       3000-PROCESS-FILE.
+022100           PERFORM UNTIL EOF OR LK-OVERFLOWED
+022150               MOVE SPACES TO MEASUREMENT-CHUNK
+022200               READ MEASUREMENTS-FILE
+022300                   AT END
+022400                       SET EOF TO TRUE
+022500                   NOT AT END
+022600                       ADD 1 TO WS-CHUNKS-DONE
+022700                       IF WS-CHUNKS-DONE > WS-CHUNKS-TO-SKIP
+022800                           PERFORM 3200-SPLIT-LINES THRU
+022900                               3200-SPLIT-LINES-EXIT
+023100                           PERFORM 3300-PROCESS-CHUNK-LINES
+023200                               THRU 3300-PROCESS-CHUNK-LINES-EXIT
+023300                           ADD 1 TO WS-CHUNKS-SINCE-CKPT
+023400                           IF WS-CHUNKS-SINCE-CKPT NOT <
+023500                               WS-CKPT-INTERVAL
+023600                               PERFORM 4000-WRITE-CHECKPOINT THRU
+023700                                   4000-WRITE-CHECKPOINT-EXIT
+023800                               MOVE ZERO TO WS-CHUNKS-SINCE-CKPT
+023900                           END-IF
+024000                       END-IF
+024100               END-READ
+024150               IF WS-MEAS-STATUS NOT = '00' AND
+024160                   WS-MEAS-STATUS NOT = '10'
+024170                   DISPLAY 'STATION-AGG: ERROR READING '
+024180                       'MEASUREMENTS FILE, STATUS=' WS-MEAS-STATUS
+024183                   MOVE 'Y' TO LK-IO-ERROR-FLAG
+024186                   PERFORM 4500-CLOSE-FILES THRU
+024188                       4500-CLOSE-FILES-EXIT
+024190                   GO TO 9999-EXIT
+024195               END-IF
+024200           END-PERFORM
+024210           IF NOT LK-OVERFLOWED
+024220               PERFORM 3250-FLUSH-CARRYOVER THRU
+024230                   3250-FLUSH-CARRYOVER-EXIT
+024240           END-IF.
+024300       3000-PROCESS-FILE-EXIT.
+024400           EXIT.
+024500
+024510******************************************************************
+024520*    3250-FLUSH-CARRYOVER
+024530*    A FINAL PARTIAL LINE LEFT OVER FROM THE LAST CHUNK READ (NO
+024540*    TRAILING DELIMITER BECAUSE THE FILE ENDS THERE, NOT BECAUSE
+024550*    ANOTHER CHUNK WAS COMING) IS A REAL RECORD -- PROCESS IT NOW
+024560*    THAT END OF FILE HAS ACTUALLY BEEN REACHED.
+024570******************************************************************
+024580       3250-FLUSH-CARRYOVER.
+024590           IF WS-CARRYOVER NOT = SPACES
+024600               MOVE WS-CARRYOVER TO LINE-ITEM(1)
+024610               MOVE SPACES TO WS-CARRYOVER
+024620               MOVE 1 TO LINE-COUNT
+024630               PERFORM 3300-PROCESS-CHUNK-LINES THRU
+024640                   3300-PROCESS-CHUNK-LINES-EXIT
+024650           END-IF.
+024660       3250-FLUSH-CARRYOVER-EXIT.
+024670           EXIT.
+024680
+024690******************************************************************
+024700*    3200-SPLIT-CHUNK-INTO-LINES
+024800******************************************************************
+024900       3200-SPLIT-LINES.
+025000           MOVE 1 TO LINE-PTR
+025100           MOVE SPACE TO LINE-VALUE
+025200           MOVE 1 TO LINE-INDEX
+025300           MOVE 0 TO LINE-COUNT
+025400           PERFORM VARYING LINE-INDEX FROM 1 BY 1
+025500               UNTIL LINE-INDEX = 1000001
+025600               MOVE SPACE TO MEASUREMENT-LINES(LINE-INDEX)
+025700           END-PERFORM
+025800           MOVE 1 TO LINE-INDEX
+025900           INSPECT MEASUREMENT-CHUNK TALLYING LINE-COUNT
+026000               FOR ALL X'0A'
+026100           PERFORM LINE-COUNT TIMES
+026150               MOVE SPACE TO LINE-VALUE
+026200               UNSTRING MEASUREMENT-CHUNK DELIMITED BY X'0A'
+026300                   INTO LINE-VALUE WITH POINTER LINE-PTR
+026350               END-UNSTRING
+026400               MOVE LINE-VALUE TO LINE-ITEM(LINE-INDEX)
+026450               ADD 1 TO LINE-INDEX
+026800           END-PERFORM
+026810           IF LINE-COUNT NOT = ZERO AND WS-CARRYOVER NOT = SPACES
+026815               MOVE SPACES TO WS-WORK-LINE
+026820               STRING FUNCTION TRIM(WS-CARRYOVER) DELIMITED BY
+026822                   SIZE FUNCTION TRIM(LINE-ITEM(1)) DELIMITED BY
+026824                   SIZE INTO WS-WORK-LINE
+026835               END-STRING
+026840               MOVE WS-WORK-LINE TO LINE-ITEM(1)
+026845               MOVE SPACES TO WS-CARRYOVER
+026850           END-IF
+026855           MOVE SPACE TO LINE-VALUE
+026860           UNSTRING MEASUREMENT-CHUNK DELIMITED BY X'0A'
+026865               INTO LINE-VALUE WITH POINTER LINE-PTR
+026870           END-UNSTRING
+026875           IF LINE-VALUE NOT = SPACES
+026880               IF LINE-COUNT = ZERO AND WS-CARRYOVER NOT = SPACES
+026885                   MOVE SPACES TO WS-WORK-LINE
+026890                   STRING FUNCTION TRIM(WS-CARRYOVER) DELIMITED BY
+026895                       SIZE FUNCTION TRIM(LINE-VALUE) DELIMITED BY
+026900                       SIZE INTO WS-WORK-LINE
+026905                   END-STRING
+026910                   MOVE WS-WORK-LINE TO WS-CARRYOVER
+026915               ELSE
+026920                   MOVE LINE-VALUE TO WS-CARRYOVER
+026925               END-IF
+026930           END-IF.
+026950       3200-SPLIT-LINES-EXIT.
+027000           EXIT.
+027100
+027200******************************************************************
+027300*    3300-PROCESS-CHUNK-LINES
+027400*    ONLY THE LINE-COUNT LINES ACTUALLY FOUND IN THIS CHUNK ARE
+027500*    PROCESSED (NOT THE FULL 1,000,000-SLOT TABLE) SO THAT
+027600*    LINES-READ AND THE REJECT FILE REFLECT REAL INPUT RECORDS
+027700*    ONLY, AND UNUSED TRAILING SLOTS ARE NEVER MISREAD AS BLANK
+027800*    STATION NAMES.
+027900******************************************************************
+028000       3300-PROCESS-CHUNK-LINES.
+028100           PERFORM VARYING LINE-INDEX FROM 1 BY 1
+028200               UNTIL LINE-INDEX > LINE-COUNT OR LK-OVERFLOWED
+028300               PERFORM 3400-PROCESS-ONE-LINE THRU
+028400                   3400-PROCESS-ONE-LINE-EXIT
+028500           END-PERFORM.
+028600       3300-PROCESS-CHUNK-LINES-EXIT.
+028700           EXIT.
+028800
+028900******************************************************************
+029000*    3400-PROCESS-ONE-LINE
+029100******************************************************************
+029200       3400-PROCESS-ONE-LINE.
+029300           ADD 1 TO LK-LINES-READ
+029400           PERFORM 3410-VALIDATE-LINE THRU 3410-VALIDATE-LINE-EXIT
+029500           IF WS-LINE-VALID
+029600               PERFORM 3500-FOLD-READING-INTO-TABLE THRU
+029700                   3500-FOLD-READING-INTO-TABLE-EXIT
+029800               IF NOT LK-OVERFLOWED
+029900                   ADD 1 TO LK-READINGS-COUNTED
+030000               END-IF
+030100           ELSE
+030200               PERFORM 3420-WRITE-REJECT THRU
+030300                   3420-WRITE-REJECT-EXIT
+030400               ADD 1 TO LK-REJECT-COUNT
+030500           END-IF.
+030600       3400-PROCESS-ONE-LINE-EXIT.
+030700           EXIT.
+030800
+030900******************************************************************
+031000*    3410-VALIDATE-LINE
+031100*    REJECT REASONS: MISSING DELIMITER, BLANK STATION NAME,
+031200*    NON-NUMERIC READING.
+031300******************************************************************
+031400       3410-VALIDATE-LINE.
+031500           MOVE 'Y' TO WS-LINE-VALID-FLAG
+031600           MOVE SPACE TO WS-REJECT-REASON
+031700           MOVE SPACES TO STATION-NAME, WS-TEMP-RAW
+031800           MOVE ZERO TO WS-SEMICOLON-COUNT
+031900           INSPECT LINE-ITEM(LINE-INDEX) TALLYING
+032000               WS-SEMICOLON-COUNT FOR ALL ';'
+032100           IF WS-SEMICOLON-COUNT NOT = 1
+032200               MOVE 'N' TO WS-LINE-VALID-FLAG
+032300               MOVE 'MISSING DELIMITER' TO WS-REJECT-REASON
+032400           ELSE
+032500               UNSTRING LINE-ITEM(LINE-INDEX) DELIMITED BY ';'
+032600                   INTO STATION-NAME, WS-TEMP-RAW
+032700               END-UNSTRING
+032800               IF STATION-NAME = SPACES
+032900                   MOVE 'N' TO WS-LINE-VALID-FLAG
+033000                   MOVE 'BLANK STATION NAME' TO WS-REJECT-REASON
+033100               ELSE
+033200                   PERFORM 3415-VALIDATE-TEMPERATURE THRU
+033300                       3415-VALIDATE-TEMPERATURE-EXIT
+033400                   IF NOT WS-TEMP-VALID
+033500                       MOVE 'N' TO WS-LINE-VALID-FLAG
+033600                       MOVE 'NON-NUMERIC READING' TO
+033700                           WS-REJECT-REASON
+033800                   END-IF
+033900               END-IF
+034000           END-IF.
+034100       3410-VALIDATE-LINE-EXIT.
+034200           EXIT.
+034300
+034400******************************************************************
+034500*    3415-VALIDATE-TEMPERATURE
+034600******************************************************************
+034700       3415-VALIDATE-TEMPERATURE.
+034800           MOVE 'Y' TO WS-TEMP-VALID-FLAG
+034900           MOVE ZERO TO WS-DIGIT-COUNT, WS-DECIMAL-COUNT
+035000           COMPUTE WS-TEMP-LEN =
+035100               FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP-RAW))
+035200           IF WS-TEMP-LEN = ZERO
+035300               MOVE 'N' TO WS-TEMP-VALID-FLAG
+035400           ELSE
+035500               PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+035600                   UNTIL WS-CHAR-IDX > WS-TEMP-LEN
+035700                   PERFORM 3416-CHECK-TEMP-CHAR THRU
+035800                       3416-CHECK-TEMP-CHAR-EXIT
+035900               END-PERFORM
+036000               IF WS-DIGIT-COUNT = ZERO OR WS-DECIMAL-COUNT > 1
+036100                   MOVE 'N' TO WS-TEMP-VALID-FLAG
+036200               END-IF
+036300           END-IF.
+036400       3415-VALIDATE-TEMPERATURE-EXIT.
+036500           EXIT.
+036600
+036700******************************************************************
+036800*    3416-CHECK-TEMP-CHAR
+036900******************************************************************
+037000       3416-CHECK-TEMP-CHAR.
+037100           EVALUATE TRUE
+037200               WHEN WS-TEMP-BYTES(WS-CHAR-IDX) IS NUMERIC
+037300                   ADD 1 TO WS-DIGIT-COUNT
+037400               WHEN WS-TEMP-BYTES(WS-CHAR-IDX) = '-' AND
+037500                   WS-CHAR-IDX = 1
+037600                   CONTINUE
+037700               WHEN WS-TEMP-BYTES(WS-CHAR-IDX) = '.'
+037800                   ADD 1 TO WS-DECIMAL-COUNT
+037900               WHEN OTHER
+038000                   MOVE 'N' TO WS-TEMP-VALID-FLAG
+038100           END-EVALUATE.
+038200       3416-CHECK-TEMP-CHAR-EXIT.
+038300           EXIT.
+038400
+038500******************************************************************
+038600*    3420-WRITE-REJECT
+038700******************************************************************
+038800       3420-WRITE-REJECT.
+038900           MOVE SPACES TO REJECT-LINE
+039000           STRING FUNCTION TRIM(LINE-ITEM(LINE-INDEX))
+039100                   DELIMITED BY SIZE
+039200               ';' DELIMITED BY SIZE
+039300               WS-REJECT-REASON DELIMITED BY SIZE
+039400               INTO REJECT-LINE
+039500           END-STRING
+039600           WRITE REJECT-LINE
+039610           IF WS-REJECT-STATUS NOT = '00'
+039620               DISPLAY 'STATION-AGG: ERROR WRITING REJECT FILE, '
+039630                   'STATUS=' WS-REJECT-STATUS
+039633               MOVE 'Y' TO LK-IO-ERROR-FLAG
+039636               PERFORM 4500-CLOSE-FILES THRU
+039638                   4500-CLOSE-FILES-EXIT
+039640               GO TO 9999-EXIT
+039650           END-IF.
+039700       3420-WRITE-REJECT-EXIT.
+039800           EXIT.
+039900
+040000******************************************************************
+040100*    3500-FOLD-READING-INTO-TABLE
+040200*    LOOKS THE STATION UP THROUGH THE CHAINED HASH TABLE (SEE
+040300*    3510/3520) SO COST DOES NOT GROW WITH THE NUMBER OF
+040400*    DISTINCT STATIONS ALREADY SEEN.
+040500******************************************************************
+040600       3500-FOLD-READING-INTO-TABLE.
+040700           COMPUTE TEMPERATURE = FUNCTION NUMVAL(WS-TEMP-RAW)
+040800           PERFORM 3510-COMPUTE-HASH THRU 3510-COMPUTE-HASH-EXIT
+040900           MOVE HASH-BUCKET(WS-BUCKET) TO WS-CHAIN-IDX
+041000           MOVE ZERO TO WS-FOUND-IDX
+041100           PERFORM 3520-WALK-CHAIN THRU 3520-WALK-CHAIN-EXIT
+041200               UNTIL WS-CHAIN-IDX = ZERO OR WS-FOUND-IDX NOT =
+041300                   ZERO
+041400           IF WS-FOUND-IDX = ZERO
+041500               IF STA-LAST-IDX NOT < WS-MAX-STATIONS
+041600                   PERFORM 9100-TABLE-OVERFLOW-ERROR THRU
+041700                       9100-TABLE-OVERFLOW-ERROR-EXIT
+041800               ELSE
+041900                   PERFORM 3530-INSERT-NEW-STATION THRU
+042000                       3530-INSERT-NEW-STATION-EXIT
+042100               END-IF
+042200           ELSE
+042300               PERFORM 3540-ACCUMULATE-INTO-STATION THRU
+042400                   3540-ACCUMULATE-INTO-STATION-EXIT
+042500           END-IF.
+042600       3500-FOLD-READING-INTO-TABLE-EXIT.
+042700           EXIT.
+042800
+042900******************************************************************
+043000*    3510-COMPUTE-HASH
+043100******************************************************************
+043200       3510-COMPUTE-HASH.
+043300           MOVE ZERO TO WS-HASH-SUM
+043400           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+043500               UNTIL WS-CHAR-IDX > 100
+043600               PERFORM 3511-ADD-NAME-BYTE THRU
+043700                   3511-ADD-NAME-BYTE-EXIT
+043800           END-PERFORM
+043900           DIVIDE WS-HASH-SUM BY WS-HASH-BUCKET-COUNT GIVING
+044000               WS-HASH-QUOT REMAINDER WS-HASH-REM
+044100           COMPUTE WS-BUCKET = WS-HASH-REM + 1.
+044200       3510-COMPUTE-HASH-EXIT.
+044300           EXIT.
+044400
+044500******************************************************************
+044600*    3511-ADD-NAME-BYTE
+044700******************************************************************
+044800       3511-ADD-NAME-BYTE.
+044900           COMPUTE WS-HASH-SUM = WS-HASH-SUM +
+045000               FUNCTION ORD(WS-NAME-BYTES(WS-CHAR-IDX)).
+045100       3511-ADD-NAME-BYTE-EXIT.
+045200           EXIT.
+045300
+045400******************************************************************
+045500*    3520-WALK-CHAIN
+045600******************************************************************
+045700       3520-WALK-CHAIN.
+045800           IF STA-NAME(WS-CHAIN-IDX) = STATION-NAME
+045900               MOVE WS-CHAIN-IDX TO WS-FOUND-IDX
+046000           ELSE
+046100               MOVE STA-HASH-NEXT(WS-CHAIN-IDX) TO WS-CHAIN-IDX
+046200           END-IF.
+046300       3520-WALK-CHAIN-EXIT.
+046400           EXIT.
+046500
+046600******************************************************************
+046700*    3530-INSERT-NEW-STATION
+046800******************************************************************
+046900       3530-INSERT-NEW-STATION.
+047000           ADD 1 TO STA-LAST-IDX
+047100           MOVE STA-LAST-IDX TO WS-FOUND-IDX
+047200           MOVE STATION-NAME TO STA-NAME(WS-FOUND-IDX)
+047300           MOVE TEMPERATURE TO STA-MIN-TEMP(WS-FOUND-IDX)
+047400           MOVE TEMPERATURE TO STA-MAX-TEMP(WS-FOUND-IDX)
+047500           MOVE TEMPERATURE TO STA-TOTAL(WS-FOUND-IDX)
+047600           MOVE 1 TO STA-TEMP-COUNT(WS-FOUND-IDX)
+047700           MOVE 1 TO STA-SAMPLE-COUNT(WS-FOUND-IDX)
+047800           MOVE TEMPERATURE TO STA-SAMPLE(WS-FOUND-IDX, 1)
+047900           MOVE ZERO TO STA-HASH-NEXT(WS-FOUND-IDX)
+048000           IF HASH-BUCKET(WS-BUCKET) NOT = ZERO
+048100               MOVE HASH-BUCKET(WS-BUCKET) TO
+048200                   STA-HASH-NEXT(WS-FOUND-IDX)
+048300           END-IF
+048400           MOVE WS-FOUND-IDX TO HASH-BUCKET(WS-BUCKET).
+048500       3530-INSERT-NEW-STATION-EXIT.
+048600           EXIT.
+048700
+048800******************************************************************
+048900*    3540-ACCUMULATE-INTO-STATION
+049000******************************************************************
+049100       3540-ACCUMULATE-INTO-STATION.
+049200           IF TEMPERATURE < STA-MIN-TEMP(WS-FOUND-IDX)
+049300               MOVE TEMPERATURE TO STA-MIN-TEMP(WS-FOUND-IDX)
+049400           END-IF
+049500           IF TEMPERATURE > STA-MAX-TEMP(WS-FOUND-IDX)
+049600               MOVE TEMPERATURE TO STA-MAX-TEMP(WS-FOUND-IDX)
+049700           END-IF
+049800           ADD TEMPERATURE TO STA-TOTAL(WS-FOUND-IDX)
+049900           ADD 1 TO STA-TEMP-COUNT(WS-FOUND-IDX)
+050000           PERFORM 3550-RESERVOIR-SAMPLE THRU
+050100               3550-RESERVOIR-SAMPLE-EXIT.
+050200       3540-ACCUMULATE-INTO-STATION-EXIT.
+050300           EXIT.
+050400
+050500******************************************************************
+050600*    3550-RESERVOIR-SAMPLE
+050700*    STANDARD ALGORITHM-R RESERVOIR SAMPLE: THE FIRST
+050800*    WS-SAMPLE-CAPACITY READINGS ARE KEPT OUTRIGHT; EACH
+050900*    READING AFTER THAT REPLACES A RANDOMLY CHOSEN SLOT WITH
+051000*    PROBABILITY WS-SAMPLE-CAPACITY / N.  GIVES AN UNBIASED
+051100*    SAMPLE OF THE STATION'S READINGS TO ESTIMATE THE MEDIAN
+051200*    AND 90TH PERCENTILE FROM, WITHOUT KEEPING EVERY READING.
+051300******************************************************************
+051400       3550-RESERVOIR-SAMPLE.
+051500           IF STA-SAMPLE-COUNT(WS-FOUND-IDX) < WS-SAMPLE-CAPACITY
+051600               ADD 1 TO STA-SAMPLE-COUNT(WS-FOUND-IDX)
+051700               MOVE TEMPERATURE TO
+051800                   STA-SAMPLE(WS-FOUND-IDX,
+051900                   STA-SAMPLE-COUNT(WS-FOUND-IDX))
+052000           ELSE
+052100               COMPUTE WS-RAND-VAL = FUNCTION RANDOM
+052200               COMPUTE WS-RAND-J = (WS-RAND-VAL *
+052300                   STA-TEMP-COUNT(WS-FOUND-IDX)) + 1
+052400               IF WS-RAND-J NOT > WS-SAMPLE-CAPACITY
+052500                   MOVE TEMPERATURE TO
+052600                       STA-SAMPLE(WS-FOUND-IDX, WS-RAND-J)
+052700               END-IF
+052800           END-IF.
+052900       3550-RESERVOIR-SAMPLE-EXIT.
+053000           EXIT.
+053100
+053200******************************************************************
+053300*    4000-WRITE-CHECKPOINT
+053400*    THE CHECKPOINT IS WRITTEN AS A FRESH SINGLE-RECORD FILE
+053500*    EACH TIME SO A RESTART ALWAYS FINDS EXACTLY ONE, CURRENT,
+053600*    CHECKPOINT RECORD.
+053700******************************************************************
+053800       4000-WRITE-CHECKPOINT.
+053900           MOVE WS-CHUNKS-DONE TO CKPT-CHUNKS-DONE
+054000           MOVE LK-LINES-READ TO CKPT-LINES-READ
+054100           MOVE LK-READINGS-COUNTED TO CKPT-READINGS-COUNTED
+054200           MOVE LK-REJECT-COUNT TO CKPT-REJECT-COUNT
+054300           MOVE LK-STATION-TABLE TO CKPT-STATION-DATA
+054350           MOVE WS-CARRYOVER TO CKPT-CARRYOVER
+054400           OPEN OUTPUT CHECKPOINT-FILE
+054500           WRITE CHECKPOINT-RECORD
+054600           CLOSE CHECKPOINT-FILE.
+054700       4000-WRITE-CHECKPOINT-EXIT.
+054800           EXIT.
+054900
+055000******************************************************************
+055100*    4500-CLOSE-FILES
+055150*    ALSO CLEARS THE CHECKPOINT FILE SO A LATER, UNRELATED RUN
+055160*    AGAINST THE SAME CHECKPOINT FILE NAME DOES NOT MISTAKE THIS
+055170*    RUN FOR AN INTERRUPTED ONE -- THIS RUNS WHETHER OR NOT THE
+055180*    STATION TABLE OVERFLOWED, SINCE AN OVERFLOWED RUN STILL MAY
+055190*    HAVE WRITTEN ONE OR MORE PERIODIC CHECKPOINTS BEFORE IT
+055195*    STOPPED.
+055200******************************************************************
+055300       4500-CLOSE-FILES.
+055400           CLOSE MEASUREMENTS-FILE
+055500           CLOSE REJECT-FILE
+055510           OPEN OUTPUT CHECKPOINT-FILE
+055520           CLOSE CHECKPOINT-FILE.
+055600       4500-CLOSE-FILES-EXIT.
+055700           EXIT.
+055800
+055900******************************************************************
+056000*    5000-FINALIZE
+056100*    COMPUTES THE MEDIAN/P90 PERCENTILE COLUMNS FROM EACH
+056200*    STATION'S RESERVOIR SAMPLE AND SORTS THE TABLE INTO
+056300*    STATION-NAME ORDER FOR REPORTING.  (THE CHECKPOINT FILE IS
+056400*    CLEARED IN 4500-CLOSE-FILES, NOT HERE, SO IT IS CLEARED
+056450*    EVEN WHEN THE STATION TABLE OVERFLOWED AND THIS PARAGRAPH
+056460*    IS SKIPPED.)
+056500******************************************************************
+056500       5000-FINALIZE.
+056550           MOVE STA-LAST-IDX TO LK-STATION-COUNT
+056560           PERFORM VARYING STA-IDX FROM 1 BY 1
+056570               UNTIL STA-IDX > STA-LAST-IDX
+056580               PERFORM 5100-COMPUTE-PERCENTILES THRU
+056590                   5100-COMPUTE-PERCENTILES-EXIT
+056595           END-PERFORM
+056700           SORT STATION-ENTRY ASCENDING STA-NAME.
+057000       5000-FINALIZE-EXIT.
+057100           EXIT.
+057150
+057160******************************************************************
+057170*    5100-COMPUTE-PERCENTILES
+057180*    SORTS THE CURRENT STATION'S (SMALL, FIXED-SIZE) RESERVOIR
+057190*    SAMPLE AND PICKS OFF THE MEDIAN AND 90TH-PERCENTILE
+057195*    READINGS BY RANK.
+057200******************************************************************
+057210       5100-COMPUTE-PERCENTILES.
+057220           MOVE STA-SAMPLE-COUNT(STA-IDX) TO WS-SAMPLE-N
+057230           IF WS-SAMPLE-N > 1
+057240               MOVE 2 TO WS-SORT-I
+057250               PERFORM 5110-INSERTION-OUTER THRU
+057260                   5110-INSERTION-OUTER-EXIT
+057270                   UNTIL WS-SORT-I > WS-SAMPLE-N
+057280           END-IF
+057290           COMPUTE WS-MEDIAN-IDX = (WS-SAMPLE-N * 50) / 100
+057300           IF WS-MEDIAN-IDX < 1
+057310               MOVE 1 TO WS-MEDIAN-IDX
+057320           END-IF
+057330           COMPUTE WS-P90-IDX = (WS-SAMPLE-N * 90) / 100
+057340           IF WS-P90-IDX < 1
+057350               MOVE 1 TO WS-P90-IDX
+057360           END-IF
+057370           IF WS-P90-IDX > WS-SAMPLE-N
+057380               MOVE WS-SAMPLE-N TO WS-P90-IDX
+057390           END-IF
+057400           MOVE STA-SAMPLE(STA-IDX, WS-MEDIAN-IDX) TO
+057410               STA-MEDIAN(STA-IDX)
+057420           MOVE STA-SAMPLE(STA-IDX, WS-P90-IDX) TO
+057430               STA-P90(STA-IDX).
+057440       5100-COMPUTE-PERCENTILES-EXIT.
+057450           EXIT.
+057460
+057470******************************************************************
+057480*    5110-INSERTION-OUTER / 5120-INSERTION-INNER
+057490*    PLAIN INSERTION SORT OVER THE RESERVOIR SAMPLE - THE
+057495*    SAMPLE IS CAPPED AT WS-SAMPLE-CAPACITY ENTRIES SO THE COST
+057497*    OF SORTING IT IS BOUNDED REGARDLESS OF HOW MANY READINGS
+057498*    THE STATION ACTUALLY SAW.
+057500******************************************************************
+057510       5110-INSERTION-OUTER.
+057520           MOVE STA-SAMPLE(STA-IDX, WS-SORT-I) TO WS-SWAP-TEMP
+057530           MOVE WS-SORT-I TO WS-SORT-J
+057540           PERFORM 5120-INSERTION-INNER THRU
+057550               5120-INSERTION-INNER-EXIT
+057560               UNTIL WS-SORT-J < 2 OR NOT
+057570               STA-SAMPLE(STA-IDX, WS-SORT-J - 1) > WS-SWAP-TEMP
+057590           MOVE WS-SWAP-TEMP TO STA-SAMPLE(STA-IDX, WS-SORT-J)
+057600           ADD 1 TO WS-SORT-I.
+057610       5110-INSERTION-OUTER-EXIT.
+057620           EXIT.
+057630
+057640******************************************************************
+057650*    5120-INSERTION-INNER
+057660******************************************************************
+057670       5120-INSERTION-INNER.
+057680           MOVE STA-SAMPLE(STA-IDX, WS-SORT-J - 1) TO
+057690               STA-SAMPLE(STA-IDX, WS-SORT-J)
+057700           SUBTRACT 1 FROM WS-SORT-J.
+057710       5120-INSERTION-INNER-EXIT.
+057720           EXIT.
+057200
+057300******************************************************************
+057400*    9100-TABLE-OVERFLOW-ERROR
+057500******************************************************************
+057600       9100-TABLE-OVERFLOW-ERROR.
+057700           MOVE 'Y' TO LK-OVERFLOW-FLAG
+057800           MOVE STA-LAST-IDX TO LK-STATION-COUNT
+057900           DISPLAY '****************************************'
+058000           DISPLAY '* STATION-AGG - STATIONS TABLE OVERFLOW'
+058100           DISPLAY '* THE TABLE HOLDS ' WS-MAX-STATIONS
+058200               ' STATIONS. A NEW, DISTINCT STATION NAME WAS'
+058300           DISPLAY '* SEEN AFTER THAT LIMIT WAS REACHED. THE'
+058400           DISPLAY '* RUN IS STOPPING SO THE REPORT DOES NOT'
+058500           DISPLAY '* SILENTLY DROP OR CORRUPT STATION DATA.'
+058600           DISPLAY '* DISTINCT STATIONS SEEN BEFORE STOPPING: '
+058700               STA-LAST-IDX
+058800           DISPLAY '****************************************'.
+058900       9100-TABLE-OVERFLOW-ERROR-EXIT.
+059000           EXIT.
+059100
+059200******************************************************************
+059300*    9999-EXIT
+059400******************************************************************
+059500       9999-EXIT.
+059600           GOBACK.
