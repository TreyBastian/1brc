@@ -1,166 +1,216 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 1brc.
-       AUTHOR. Trey Bastian.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT measurements-file ASSIGN TO "./measurements.txt"
-           ORGANIZATION IS RECORD SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD measurements-file.
-         01 measurement-chunk PIC X(10700000).
-
-       WORKING-STORAGE SECTION.
-       01 results-table.
-         02 stations OCCURS 10000 TIMES INDEXED BY idx.
-           03 name PIC X(100).
-           03 min-temp PIC S9(2)V9 VALUE ZEROS.
-           03 max-temp PIC S9(2)V9 VALUE ZEROS.
-           03 temp-count PIC 9(10) VALUE ZEROS.
-           03 total PIC S9(10)V9(2) VALUE ZEROS.
-
-       01 measurement-lines OCCURS 1000000 TIMES.
-         02 line-item PIC X(106).
-
-       01 working-measurements.
-         02 name PIC X(100).
-         02 min-temp PIC S9(2)V9 VALUE ZEROS.
-         02 max-temp PIC S9(2)V9 VALUE ZEROS.
-         02 temp-count PIC 9(10) VALUE ZEROS.
-         02 total PIC S9(10)V9(2) VALUE ZEROS.
-
-       77 last-idx PIC 9(6) VALUE 1.
-       77 line-index PIC 9(7) VALUE 1.
-       77 line-value PIC X(106).
-       77 line-ptr PIC 9(10).
-       77 station-name PIC X(100).
-       77 temperature PIC S9(2)V9 VALUE ZEROS.
-       77 temp-str PIC -(2)9.9 VALUE ZEROS.
-       77 mean-calc PIC S9(2)V9 VALUE ZEROS.
-       77 line-count PIC 9(10) VALUE 0.
-       01 pic x.
-             88 eof VALUE "Y".
-             88 eof-n VALUE "N".
-
-       PROCEDURE DIVISION.
-           OPEN INPUT measurements-file.
-           SET eof-n TO TRUE.
-           PERFORM UNTIL eof
-             READ measurements-file AT END
-                 SET eof TO TRUE
-             NOT AT END
-               MOVE 1 TO line-ptr
-               MOVE SPACE TO line-value
-               MOVE 1 TO line-index
-               MOVE 0 TO line-count
-               PERFORM VARYING line-index FROM 1 BY 1
-                 UNTIL line-index = 1000001
-                   MOVE SPACE to measurement-lines(line-index)
-               END-PERFORM
-               MOVE 1 to line-index
-               INSPECT measurement-chunk TALLYING line-count
-               FOR ALL X'0A'
-               PERFORM line-count TIMES
-                 UNSTRING measurement-chunk DELIMITED BY X'0A'
-                 INTO line-value WITH POINTER line-ptr
-                 ON OVERFLOW
-                   MOVE line-value to line-item(line-index)
-                   ADD 1 to line-index
-                 END-UNSTRING
-               END-PERFORM
-               PERFORM VARYING line-index FROM 1 BY 1
-                 UNTIL line-index = 1000001
-                   UNSTRING line-item(line-index) DELIMITED BY ";"
-                     INTO station-name, temperature
-                   END-UNSTRING
-                   IF name OF working-measurements = station-name THEN
-                     ADD temperature TO total OF working-measurements
-                     ADD 1 TO temp-count OF working-measurements
-                     IF min-temp OF working-measurements > temperature
-                     THEN
-                       MOVE temperature TO min-temp OF
-                       working-measurements
-                     END-If
-                     IF max-temp OF working-measurements < temperature
-                     THEN
-                       MOVE temperature TO max-temp OF
-                       working-measurements
-                     END-IF
-                   ELSE
-                     IF name OF working-measurements NOT = SPACE THEN
-                          SEARCH stations
-                           AT END
-                             MOVE name OF working-measurements TO name
-                             OF stations(last-idx)
-                             MOVE min-temp OF working-measurements TO
-                             min-temp OF stations(last-idx)
-                             MOVE max-temp OF working-measurements TO
-                             max-temp OF stations(last-idx)
-                             MOVE total of working-measurements TO total
-                             OF stations(last-idx)
-                             MOVE temp-count OF working-measurements TO
-                             temp-count OF stations(last-idx)
-                             ADD 1 to last-idx
-                           WHEN name OF stations(idx) = name OF
-                             working-measurements
-                             IF min-temp OF stations(idx) > min-temp OF
-                               working-measurements THEN
-                               MOVE min-temp OF working-measurements TO
-                               min-temp OF stations(idx)
-                             END-IF
-                             IF max-temp OF stations(idx) < max-temp OF
-                               working-measurements THEN
-                               MOVE max-temp OF working-measurements TO
-                               max-temp OF stations(idx)
-                             END-IF
-                             ADD temp-count OF working-measurements TO
-                             temp-count OF stations(idx)
-                             ADD total OF working-measurements TO total
-                             OF stations(idx)
-                          END-SEARCH
-                          MOVE 1 to idx
-                     END-IF
-                     MOVE station-name TO name OF working-measurements
-                     MOVE temperature TO min-temp OF
-                     working-measurements
-                     MOVE temperature TO max-temp OF
-                     working-measurements
-                     MOVE temperature TO total OF working-measurements
-                     MOVE 1 TO temp-count OF working-measurements
-                   END-IF
-               END-PERFORM
-            END-READ
-            END-PERFORM.
-           CLOSE measurements-file.
-
-           SORT stations ASCENDING name OF stations.
-           PERFORM VARYING idx FROM 1 BY 1 UNTIL idx = 10001
-            IF name OF stations(IDX) NOT EQUAL SPACES THEN
-              DISPLAY FUNCTION TRIM(name OF stations(idx) TRAILING)
-                WITH NO ADVANCING
-              DISPLAY ";" WITH NO ADVANCING
-              MOVE min-temp OF stations(idx)TO temp-str
-              DISPLAY FUNCTION TRIM(temp-str LEADING)
-                WITH NO ADVANCING
-              DISPLAY ";" WITH NO ADVANCING
-              COMPUTE mean-calc ROUNDED = total OF stations(idx) /
-                 temp-count OF stations(idx)
-              MOVE mean-calc TO temp-str
-              DISPLAY FUNCTION TRIM(temp-str LEADING)
-                WITH NO ADVANCING
-              DISPLAY ";" WITH NO ADVANCING
-              MOVE max-temp OF stations(idx) TO temp-str
-              DISPLAY FUNCTION TRIM(temp-str LEADING)
-            END-IF
-           END-PERFORM.
-       STOP-RUN.
-
-
-
-
-
-
-
+000100       IDENTIFICATION DIVISION.
+000200       PROGRAM-ID. 1brc.
+000700*    AUTHOR:         TREY BASTIAN
+000710*    INSTALLATION:   WEATHER-OPS BATCH
+000720*    DATE-WRITTEN:   2026-08-09
+000730*    DATE-COMPILED:
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    2026-08-09 TB  CORE CHUNK-READ / STATION-TABLE LOGIC MOVED
+001100*               INTO THE CALLED SUBPROGRAM STATION-AGG SO THE
+001200*               SAME AGGREGATION CODE CAN BE REUSED BY A
+001300*               MULTI-FILE (WEEKLY) DRIVER.  THIS PROGRAM IS
+001400*               NOW THE SINGLE-FILE, SINGLE-DAY DRIVER: IT
+001500*               CALLS STATION-AGG FOR ./MEASUREMENTS.TXT AND
+001600*               PRINTS THE STATION SUMMARY REPORT (HEADINGS,
+001700*               PAGE BREAKS, MEDIAN/P90 COLUMNS, CONTROL-TOTAL
+001800*               TRAILER) TO ITS OWN REPORT FILE.
+001900******************************************************************
+002000*
+002100       ENVIRONMENT DIVISION.
+002200       INPUT-OUTPUT SECTION.
+002300       FILE-CONTROL.
+002400           SELECT REPORT-FILE ASSIGN TO "./station-report.txt"
+002500               ORGANIZATION IS LINE SEQUENTIAL.
+002600
+002700       DATA DIVISION.
+002800       FILE SECTION.
+002900       FD  REPORT-FILE.
+003000       01  REPORT-LINE                  PIC X(153).
+003100
+003200       WORKING-STORAGE SECTION.
+003300       01  STATION-TABLE.
+003400           COPY STATTBL.
+003500       01  CONTROL-TOTALS.
+003600           05  CT-LINES-READ            PIC 9(10) COMP.
+003700           05  CT-READINGS-COUNTED      PIC 9(10) COMP.
+003800           05  CT-REJECT-COUNT          PIC 9(10) COMP.
+003900           05  CT-STATION-COUNT         PIC 9(05) COMP.
+004000           05  CT-OVERFLOW-FLAG         PIC X(01).
+004100               88  CT-OVERFLOWED        VALUE 'Y'.
+004105           05  CT-IO-ERROR-FLAG         PIC X(01).
+004108               88  CT-IO-ERROR          VALUE 'Y'.
+004110           05  CT-LINES-READ-ED         PIC Z(9)9.
+004120           05  CT-READINGS-COUNTED-ED   PIC Z(9)9.
+004130           05  CT-REJECT-COUNT-ED       PIC Z(9)9.
+004140           05  CT-STATION-COUNT-ED      PIC Z(4)9.
+004200
+004300       01  RPT-AREA.
+004400           COPY RPTHDR.
+004410       01  RPT-PAGE-NUMBER-ED           PIC Z(4)9.
+004500
+004600       77  WS-MEASUREMENTS-FILE-NAME  PIC X(200)
+004700                                  VALUE "./measurements.txt".
+004800       77  WS-REJECT-FILE-NAME        PIC X(200)
+004900                              VALUE "./measurements-rejects.txt".
+005100       77  WS-CHECKPOINT-FILE-NAME    PIC X(200)
+005200                                  VALUE "./measurements.ckpt".
+005300
+005400       PROCEDURE DIVISION.
+005500******************************************************************
+005600*    0000-MAINLINE
+005700******************************************************************
+005800       0000-MAINLINE.
+005900           PERFORM 2000-RUN-AGGREGATION THRU
+006000               2000-RUN-AGGREGATION-EXIT
+006100           IF CT-OVERFLOWED
+006200               MOVE 16 TO RETURN-CODE
+006250           ELSE
+006260               IF CT-IO-ERROR
+006270                   MOVE 20 TO RETURN-CODE
+006280               ELSE
+006400                   PERFORM 3000-WRITE-REPORT THRU
+006500                       3000-WRITE-REPORT-EXIT
+006550               END-IF
+006600           END-IF
+006700           STOP RUN.
+006800
+006900******************************************************************
+007000*    2000-RUN-AGGREGATION
+007100******************************************************************
+007200       2000-RUN-AGGREGATION.
+007300           CALL 'STATION-AGG' USING WS-MEASUREMENTS-FILE-NAME,
+007400               WS-REJECT-FILE-NAME, WS-CHECKPOINT-FILE-NAME,
+007500               STATION-TABLE, CONTROL-TOTALS.
+007600       2000-RUN-AGGREGATION-EXIT.
+007700           EXIT.
+007800
+007900******************************************************************
+008000*    3000-WRITE-REPORT
+008100******************************************************************
+008200       3000-WRITE-REPORT.
+008300           ACCEPT RPT-RUN-DATE FROM DATE YYYYMMDD
+008400           MOVE ZERO TO RPT-PAGE-NUMBER
+008500           OPEN OUTPUT REPORT-FILE
+008600           PERFORM VARYING STA-IDX FROM 1 BY 1 UNTIL
+008700               STA-IDX > 10000
+008800               IF STA-NAME(STA-IDX) NOT = SPACES
+008900                   PERFORM 3300-WRITE-DETAIL-LINE THRU
+009000                       3300-WRITE-DETAIL-LINE-EXIT
+009100               END-IF
+009200           END-PERFORM
+009300           PERFORM 3400-WRITE-TRAILER THRU
+009400               3400-WRITE-TRAILER-EXIT
+009500           CLOSE REPORT-FILE.
+009600       3000-WRITE-REPORT-EXIT.
+009700           EXIT.
+009800
+009900******************************************************************
+010000*    3100-WRITE-TITLE
+010100******************************************************************
+010200       3100-WRITE-TITLE.
+010300           ADD 1 TO RPT-PAGE-NUMBER
+010310           MOVE RPT-PAGE-NUMBER TO RPT-PAGE-NUMBER-ED
+010400           MOVE SPACES TO REPORT-LINE
+010500           STRING 'DAILY STATION TEMPERATURE SUMMARY'
+010600                   DELIMITED BY SIZE
+010700               '          RUN DATE: ' DELIMITED BY SIZE
+010800               RPT-RUN-DATE DELIMITED BY SIZE
+010900               '     PAGE: ' DELIMITED BY SIZE
+011000               RPT-PAGE-NUMBER-ED DELIMITED BY SIZE
+011100               INTO REPORT-LINE
+011200           END-STRING
+011300           WRITE REPORT-LINE
+011400           MOVE SPACES TO REPORT-LINE
+011500           WRITE REPORT-LINE
+011600           MOVE ZERO TO RPT-LINE-COUNT.
+011700       3100-WRITE-TITLE-EXIT.
+011800           EXIT.
+011900
+012000******************************************************************
+012100*    3200-WRITE-COLUMN-HEADINGS
+012200******************************************************************
+012300       3200-WRITE-COLUMN-HEADINGS.
+012400           MOVE SPACES TO REPORT-LINE
+012500           STRING 'STATION' DELIMITED BY SIZE
+012510               '                                   ' DELIMITED
+012520                   BY SIZE
+012530               '                                   ' DELIMITED
+012540                   BY SIZE
+012600               '                           MIN' DELIMITED BY
+012650                   SIZE
+012700               '    MEDIAN       P90      MEAN       MAX'
+012750                   DELIMITED BY SIZE
+012800               INTO REPORT-LINE
+012850           END-STRING
+012900           WRITE REPORT-LINE
+013000           MOVE SPACES TO REPORT-LINE
+013050           WRITE REPORT-LINE.
+013100       3200-WRITE-COLUMN-HEADINGS-EXIT.
+013200           EXIT.
+013300
+013400******************************************************************
+013500*    3300-WRITE-DETAIL-LINE
+013600*    A NEW PAGE (TITLE + COLUMN HEADINGS) IS STARTED EVERY
+013700*    RPT-LINES-PER-PAGE STATIONS.
+013800******************************************************************
+013900       3300-WRITE-DETAIL-LINE.
+014000           IF RPT-LINE-COUNT = ZERO
+014100               PERFORM 3100-WRITE-TITLE THRU
+014150                   3100-WRITE-TITLE-EXIT
+014300               PERFORM 3200-WRITE-COLUMN-HEADINGS THRU
+014400                   3200-WRITE-COLUMN-HEADINGS-EXIT
+014500           END-IF
+014600           MOVE SPACES TO RPT-DETAIL-REC
+014700           MOVE FUNCTION TRIM(STA-NAME(STA-IDX) TRAILING) TO
+014800               RPT-D-STATION
+014900           MOVE STA-MIN-TEMP(STA-IDX) TO RPT-D-MIN
+015000           MOVE STA-MEDIAN(STA-IDX) TO RPT-D-MEDIAN
+015100           MOVE STA-P90(STA-IDX) TO RPT-D-P90
+015200           COMPUTE RPT-D-MEAN ROUNDED = STA-TOTAL(STA-IDX) /
+015300               STA-TEMP-COUNT(STA-IDX)
+015400           MOVE STA-MAX-TEMP(STA-IDX) TO RPT-D-MAX
+015500           MOVE SPACES TO REPORT-LINE
+015600           MOVE RPT-DETAIL-REC TO REPORT-LINE
+015700           WRITE REPORT-LINE
+015800           ADD 1 TO RPT-LINE-COUNT
+015900           IF RPT-LINE-COUNT NOT < RPT-LINES-PER-PAGE
+016000               MOVE ZERO TO RPT-LINE-COUNT
+016100           END-IF.
+016200       3300-WRITE-DETAIL-LINE-EXIT.
+016300           EXIT.
+018600
+018700******************************************************************
+018800*    3400-WRITE-TRAILER
+018900*    CONTROL-TOTAL TRAILER: INPUT RECORDS READ, READINGS ROLLED
+019000*    INTO THE STATION TABLE, REJECTED RECORDS, AND DISTINCT
+019100*    STATIONS SEEN, SO A MISMATCH SHOWS UP ON THE REPORT
+019200*    ITSELF RATHER THAN BEING DISCOVERED DOWNSTREAM.
+019300******************************************************************
+019400       3400-WRITE-TRAILER.
+019410           MOVE CT-LINES-READ TO CT-LINES-READ-ED
+019420           MOVE CT-READINGS-COUNTED TO CT-READINGS-COUNTED-ED
+019430           MOVE CT-REJECT-COUNT TO CT-REJECT-COUNT-ED
+019440           MOVE CT-STATION-COUNT TO CT-STATION-COUNT-ED
+019500           MOVE SPACES TO REPORT-LINE
+019600           WRITE REPORT-LINE
+019700           MOVE SPACES TO REPORT-LINE
+019800           STRING 'CONTROL TOTALS -- RECORDS READ: '
+019900                   DELIMITED BY SIZE
+020000               CT-LINES-READ-ED DELIMITED BY SIZE
+020100               '   READINGS COUNTED: ' DELIMITED BY SIZE
+020200               CT-READINGS-COUNTED-ED DELIMITED BY SIZE
+020300               INTO REPORT-LINE
+020400           END-STRING
+020500           WRITE REPORT-LINE
+020600           MOVE SPACES TO REPORT-LINE
+020700           STRING '               REJECTED RECORDS: '
+020800                   DELIMITED BY SIZE
+020900               CT-REJECT-COUNT-ED DELIMITED BY SIZE
+021000               '   DISTINCT STATIONS: ' DELIMITED BY SIZE
+021100               CT-STATION-COUNT-ED DELIMITED BY SIZE
+021200               INTO REPORT-LINE
+021300           END-STRING
+021400           WRITE REPORT-LINE.
+021500       3400-WRITE-TRAILER-EXIT.
+021600           EXIT.
