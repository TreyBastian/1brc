@@ -0,0 +1,619 @@
+000100       IDENTIFICATION DIVISION.
+000200       PROGRAM-ID. WEEKLY-DRIVER.
+000700*    AUTHOR:         TREY BASTIAN
+000710*    INSTALLATION:   WEATHER-OPS BATCH
+000720*    DATE-WRITTEN:   2026-08-09
+000730*    DATE-COMPILED:
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    2026-08-09 TB  INITIAL VERSION.  RUNS STATION-AGG ONCE PER
+001100*               DATED MEASUREMENTS FILE OVER A DATE RANGE READ
+001200*               FROM A CONTROL FILE, WRITES A DAILY STATION
+001300*               SUMMARY REPORT PER FILE, AND ACCUMULATES A
+001400*               COMBINED WEEK-OVER-WEEK TREND REPORT SHOWING
+001500*               EACH STATION'S MIN/MEDIAN/P90/MEAN/MAX DAY BY
+001600*               DAY.
+001900******************************************************************
+002000*
+002100******************************************************************
+002200*    THE CONTROL FILE (WS-CONTROL-FILE-NAME) IS TWO LINE
+002300*    SEQUENTIAL RECORDS, A START DATE AND AN END DATE, BOTH
+002400*    YYYYMMDD.  FOR EACH DATE IN THAT RANGE THIS PROGRAM EXPECTS
+002500*    A MEASUREMENTS FILE NAMED ./MEASUREMENTS-YYYYMMDD.TXT AND
+002600*    CALLS STATION-AGG AGAINST IT, THE SAME AGGREGATION LOGIC
+002700*    TREYBASTIAN_1BRC.CBL USES FOR A SINGLE DAY.
+002800******************************************************************
+002900       ENVIRONMENT DIVISION.
+003000       INPUT-OUTPUT SECTION.
+003100       FILE-CONTROL.
+003200           SELECT CONTROL-FILE ASSIGN TO "./weekly-control.txt"
+003210               ORGANIZATION IS LINE SEQUENTIAL
+003220               FILE STATUS IS WS-CONTROL-STATUS.
+003400           SELECT DAILY-REPORT-FILE
+003500               ASSIGN TO DYNAMIC WS-DAILY-REPORT-FILE-NAME
+003510               ORGANIZATION IS LINE SEQUENTIAL
+003520               FILE STATUS IS WS-DAILY-REPORT-STATUS.
+003700           SELECT TREND-REPORT-FILE
+003800               ASSIGN TO "./station-trend-report.txt"
+003810               ORGANIZATION IS LINE SEQUENTIAL
+003820               FILE STATUS IS WS-TREND-REPORT-STATUS.
+004000
+004100       DATA DIVISION.
+004200       FILE SECTION.
+004300       FD  CONTROL-FILE.
+004400       01  CONTROL-RECORD              PIC X(08).
+004500
+004600       FD  DAILY-REPORT-FILE.
+004700       01  DAILY-REPORT-LINE           PIC X(153).
+004800
+004900       FD  TREND-REPORT-FILE.
+005000       01  TREND-REPORT-LINE           PIC X(132).
+005100
+005200       WORKING-STORAGE SECTION.
+005300       01  DAILY-STATION-TABLE.
+005400           COPY STATTBL.
+005500       01  DAILY-CONTROL-TOTALS.
+005600           05  DCT-LINES-READ           PIC 9(10) COMP.
+005700           05  DCT-READINGS-COUNTED     PIC 9(10) COMP.
+005800           05  DCT-REJECT-COUNT         PIC 9(10) COMP.
+005900           05  DCT-STATION-COUNT        PIC 9(05) COMP.
+006000           05  DCT-OVERFLOW-FLAG        PIC X(01).
+006100               88  DCT-OVERFLOWED       VALUE 'Y'.
+006150           05  DCT-IO-ERROR-FLAG        PIC X(01).
+006170               88  DCT-IO-ERROR         VALUE 'Y'.
+006200           05  DCT-LINES-READ-ED        PIC Z(9)9.
+006300           05  DCT-READINGS-COUNTED-ED  PIC Z(9)9.
+006400           05  DCT-REJECT-COUNT-ED      PIC Z(9)9.
+006500           05  DCT-STATION-COUNT-ED     PIC Z(4)9.
+006600
+006700       01  RPT-AREA.
+006800           COPY RPTHDR.
+006900       77  RPT-PAGE-NUMBER-ED           PIC Z(4)9.
+007000
+007100*    TREND-TABLE ACCUMULATES, PER DISTINCT STATION SEEN ACROSS
+007200*    THE WHOLE DATE RANGE, ONE DAY-ROW PER FILE PROCESSED.  IT IS
+007300*    LOOKED UP THROUGH A CHAINED HASH TABLE, THE SAME APPROACH
+007400*    STATTBL.CPY USES, SO LOOKUP COST DOES NOT GROW WITH THE
+007500*    NUMBER OF DISTINCT STATIONS.
+007600       01  TREND-TABLE.
+007700           05  TRND-LAST-IDX            PIC 9(05) COMP VALUE ZERO.
+007800           05  TREND-ENTRY OCCURS 10000 TIMES INDEXED BY TRND-IDX.
+007900               10  TRND-NAME            PIC X(100).
+008000               10  TRND-DAY-COUNT       PIC 9(03) COMP VALUE ZERO.
+008100               10  TRND-DAY OCCURS 31 TIMES.
+008200                   15  TRND-D-DATE      PIC X(08).
+008300                   15  TRND-D-MIN       PIC S9(4)V9(2) COMP-3.
+008400                   15  TRND-D-MEDIAN    PIC S9(4)V9(2) COMP-3.
+008500                   15  TRND-D-P90       PIC S9(4)V9(2) COMP-3.
+008600                   15  TRND-D-MEAN      PIC S9(4)V9(2) COMP-3.
+008700                   15  TRND-D-MAX       PIC S9(4)V9(2) COMP-3.
+008800               10  TRND-HASH-NEXT       PIC 9(05) COMP.
+008900           05  TRND-HASH-BUCKET OCCURS 2003 TIMES
+009000                                        PIC 9(05) COMP.
+009100
+009200       77  WS-MAX-TREND-STATIONS       PIC 9(05) COMP VALUE 10000.
+009300       77  WS-MAX-TREND-DAYS           PIC 9(03) COMP VALUE 31.
+009400       77  WS-TR-LOOKUP-NAME           PIC X(100).
+009500       77  WS-TR-NAME-BYTES REDEFINES WS-TR-LOOKUP-NAME
+009600                                       PIC X(01) OCCURS 100 TIMES.
+009700       77  WS-TR-HASH-SUM              PIC 9(10) COMP.
+009800       77  WS-TR-HASH-QUOT             PIC 9(10) COMP.
+009900       77  WS-TR-HASH-REM              PIC 9(05) COMP.
+010000       77  WS-TR-HASH-BUCKET-COUNT     PIC 9(05) COMP VALUE 2003.
+010100       77  WS-TR-BUCKET                PIC 9(05) COMP.
+010200       77  WS-TR-CHAIN-IDX             PIC 9(05) COMP.
+010300       77  WS-TR-FOUND-IDX             PIC 9(05) COMP.
+010400       77  WS-TR-CHAR-IDX              PIC 9(03) COMP.
+010700
+010800       77  WS-START-DATE               PIC 9(08).
+010900       77  WS-END-DATE                 PIC 9(08).
+011000       77  WS-CURRENT-DATE             PIC 9(08).
+011100       77  WS-DATE-STRING              PIC X(08).
+011200       77  WS-DATE-INT                 PIC 9(09) COMP.
+011300       77  WS-END-DATE-INT             PIC 9(09) COMP.
+011400
+011500       77  WS-MEAS-FILE-NAME           PIC X(200).
+011600       77  WS-REJECT-FILE-NAME         PIC X(200).
+011700       77  WS-CKPT-FILE-NAME           PIC X(200).
+011800       77  WS-DAILY-REPORT-FILE-NAME   PIC X(200).
+011810
+011820       77  WS-RUN-PROBLEM-FLAG         PIC X(01) VALUE SPACE.
+011830           88  WS-RUN-PROBLEM-OCCURRED VALUE 'Y'.
+011840
+011850       77  WS-CONTROL-STATUS           PIC X(02).
+011860       77  WS-DAILY-REPORT-STATUS      PIC X(02).
+011870       77  WS-TREND-REPORT-STATUS      PIC X(02).
+011900
+012000       PROCEDURE DIVISION.
+012100******************************************************************
+012200*    0000-MAINLINE
+012300******************************************************************
+012400       0000-MAINLINE.
+012500           PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT
+012600           PERFORM 2000-READ-CONTROL-CARD THRU
+012700               2000-READ-CONTROL-CARD-EXIT
+012800           PERFORM 3000-PROCESS-WEEK THRU 3000-PROCESS-WEEK-EXIT
+012900           PERFORM 8000-WRITE-TREND-REPORT THRU
+013000               8000-WRITE-TREND-REPORT-EXIT
+013050           IF WS-RUN-PROBLEM-OCCURRED
+013060               MOVE 16 TO RETURN-CODE
+013070           END-IF
+013100           GO TO 9999-EXIT.
+013200
+013300******************************************************************
+013400*    1000-INITIALIZE
+013500******************************************************************
+013600       1000-INITIALIZE.
+013700           INITIALIZE TREND-TABLE
+013800           MOVE ZERO TO RPT-PAGE-NUMBER.
+013900       1000-INITIALIZE-EXIT.
+014000           EXIT.
+014100
+014200******************************************************************
+014300*    2000-READ-CONTROL-CARD
+014400******************************************************************
+014500       2000-READ-CONTROL-CARD.
+014600           OPEN INPUT CONTROL-FILE
+014700           READ CONTROL-FILE INTO WS-START-DATE
+014800           READ CONTROL-FILE INTO WS-END-DATE
+014900           CLOSE CONTROL-FILE
+015000           COMPUTE WS-DATE-INT =
+015100               FUNCTION INTEGER-OF-DATE(WS-START-DATE)
+015200           COMPUTE WS-END-DATE-INT =
+015300               FUNCTION INTEGER-OF-DATE(WS-END-DATE).
+015400       2000-READ-CONTROL-CARD-EXIT.
+015500           EXIT.
+015600
+015700******************************************************************
+015800*    3000-PROCESS-WEEK
+015900******************************************************************
+016000       3000-PROCESS-WEEK.
+016100           PERFORM 3100-PROCESS-ONE-DAY THRU
+016200               3100-PROCESS-ONE-DAY-EXIT
+016300               UNTIL WS-DATE-INT > WS-END-DATE-INT.
+016400       3000-PROCESS-WEEK-EXIT.
+016500           EXIT.
+016600
+016700******************************************************************
+016800*    3100-PROCESS-ONE-DAY
+016900*    CALLS STATION-AGG ONCE FOR THIS DATE'S MEASUREMENTS FILE,
+017000*    THEN WRITES THAT DAY'S REPORT AND FOLDS ITS STATIONS INTO
+017100*    THE RUNNING TREND TABLE.  A DAY THAT OVERFLOWS ITS STATION
+017200*    TABLE, OR THAT CANNOT OPEN/READ ITS FILES, IS SKIPPED
+017210*    (STATION-AGG HAS ALREADY DISPLAYED WHY) SO ONE BAD DAY DOES
+017220*    NOT ABORT THE WHOLE WEEK'S BATCH WINDOW --
+017225*    WS-RUN-PROBLEM-FLAG IS SET SO 0000-MAINLINE STILL REPORTS
+017230*    THE RUN AS UNHEALTHY.
+017400******************************************************************
+017500       3100-PROCESS-ONE-DAY.
+017600           COMPUTE WS-CURRENT-DATE = FUNCTION DATE-OF-INTEGER
+017700               (WS-DATE-INT)
+017800           PERFORM 3110-BUILD-FILE-NAMES THRU
+017900               3110-BUILD-FILE-NAMES-EXIT
+018000           INITIALIZE DAILY-STATION-TABLE, DAILY-CONTROL-TOTALS
+018100           CALL 'STATION-AGG' USING WS-MEAS-FILE-NAME,
+018200               WS-REJECT-FILE-NAME, WS-CKPT-FILE-NAME,
+018300               DAILY-STATION-TABLE, DAILY-CONTROL-TOTALS
+018400           IF DCT-OVERFLOWED
+018500               DISPLAY 'WEEKLY-DRIVER: SKIPPING ' WS-DATE-STRING
+018600                   ' - STATION TABLE OVERFLOW, SEE STATION-AGG'
+018700                   ' MESSAGE ABOVE'
+018710               MOVE 'Y' TO WS-RUN-PROBLEM-FLAG
+018720           ELSE IF DCT-IO-ERROR
+018730               DISPLAY 'WEEKLY-DRIVER: SKIPPING ' WS-DATE-STRING
+018740                   ' - FILE ERROR, SEE STATION-AGG MESSAGE ABOVE'
+018750               MOVE 'Y' TO WS-RUN-PROBLEM-FLAG
+018800           ELSE
+018900               PERFORM 4000-WRITE-DAILY-REPORT THRU
+019000                   4000-WRITE-DAILY-REPORT-EXIT
+019100               PERFORM 5000-FOLD-DAY-INTO-TREND THRU
+019200                   5000-FOLD-DAY-INTO-TREND-EXIT
+019250           END-IF
+019300           END-IF
+019400           ADD 1 TO WS-DATE-INT.
+019500       3100-PROCESS-ONE-DAY-EXIT.
+019600           EXIT.
+019700
+019800******************************************************************
+019900*    3110-BUILD-FILE-NAMES
+020000******************************************************************
+020100       3110-BUILD-FILE-NAMES.
+020200           MOVE WS-CURRENT-DATE TO WS-DATE-STRING
+020300           MOVE SPACES TO WS-MEAS-FILE-NAME
+020400           STRING './measurements-' DELIMITED BY SIZE
+020500               WS-DATE-STRING DELIMITED BY SIZE
+020600               '.txt' DELIMITED BY SIZE
+020700               INTO WS-MEAS-FILE-NAME
+020800           END-STRING
+020900           MOVE SPACES TO WS-REJECT-FILE-NAME
+021000           STRING './measurements-rejects-' DELIMITED BY SIZE
+021100               WS-DATE-STRING DELIMITED BY SIZE
+021200               '.txt' DELIMITED BY SIZE
+021300               INTO WS-REJECT-FILE-NAME
+021400           END-STRING
+021500           MOVE SPACES TO WS-CKPT-FILE-NAME
+021600           STRING './measurements-' DELIMITED BY SIZE
+021700               WS-DATE-STRING DELIMITED BY SIZE
+021800               '.ckpt' DELIMITED BY SIZE
+021900               INTO WS-CKPT-FILE-NAME
+022000           END-STRING
+022100           MOVE SPACES TO WS-DAILY-REPORT-FILE-NAME
+022200           STRING './station-report-' DELIMITED BY SIZE
+022300               WS-DATE-STRING DELIMITED BY SIZE
+022400               '.txt' DELIMITED BY SIZE
+022500               INTO WS-DAILY-REPORT-FILE-NAME
+022600           END-STRING.
+022700       3110-BUILD-FILE-NAMES-EXIT.
+022800           EXIT.
+022900
+023000******************************************************************
+023100*    4000-WRITE-DAILY-REPORT
+023200*    SAME TITLE/HEADINGS/DETAIL/TRAILER LAYOUT AS TREYBASTIAN_
+023300*    1BRC.CBL'S REPORT, WRITTEN TO A REPORT FILE NAMED FOR THIS
+023400*    DATE INSTEAD OF THE SINGLE-DAY DRIVER'S FIXED FILE NAME.
+023500******************************************************************
+023600       4000-WRITE-DAILY-REPORT.
+023700           MOVE WS-DATE-STRING TO RPT-RUN-DATE
+023800           MOVE ZERO TO RPT-PAGE-NUMBER
+023900           OPEN OUTPUT DAILY-REPORT-FILE
+024000           PERFORM VARYING STA-IDX FROM 1 BY 1
+024100               UNTIL STA-IDX > 10000
+024150               IF STA-NAME(STA-IDX) NOT = SPACES
+024200                   PERFORM 4100-WRITE-DETAIL-LINE THRU
+024300                       4100-WRITE-DETAIL-LINE-EXIT
+024350               END-IF
+024400           END-PERFORM
+024500           PERFORM 4300-WRITE-DAILY-TRAILER THRU
+024600               4300-WRITE-DAILY-TRAILER-EXIT
+024700           CLOSE DAILY-REPORT-FILE.
+024800       4000-WRITE-DAILY-REPORT-EXIT.
+024900           EXIT.
+025000
+025100******************************************************************
+025200*    4100-WRITE-TITLE
+025300******************************************************************
+025400       4100-WRITE-TITLE.
+025500           ADD 1 TO RPT-PAGE-NUMBER
+025600           MOVE RPT-PAGE-NUMBER TO RPT-PAGE-NUMBER-ED
+025700           MOVE SPACES TO DAILY-REPORT-LINE
+025800           STRING 'DAILY STATION TEMPERATURE SUMMARY'
+025900                   DELIMITED BY SIZE
+026000               '          RUN DATE: ' DELIMITED BY SIZE
+026100               RPT-RUN-DATE DELIMITED BY SIZE
+026200               '     PAGE: ' DELIMITED BY SIZE
+026300               RPT-PAGE-NUMBER-ED DELIMITED BY SIZE
+026400               INTO DAILY-REPORT-LINE
+026500           END-STRING
+026600           WRITE DAILY-REPORT-LINE
+026700           MOVE SPACES TO DAILY-REPORT-LINE
+026800           WRITE DAILY-REPORT-LINE
+026900           MOVE ZERO TO RPT-LINE-COUNT.
+027000       4100-WRITE-TITLE-EXIT.
+027100           EXIT.
+027200
+027300******************************************************************
+027400*    4100-WRITE-COLUMN-HEADINGS
+027500******************************************************************
+027600       4110-WRITE-COLUMN-HEADINGS.
+027700           MOVE SPACES TO DAILY-REPORT-LINE
+027800           STRING 'STATION' DELIMITED BY SIZE
+027810               '                                   ' DELIMITED
+027820                   BY SIZE
+027830               '                                   ' DELIMITED
+027840                   BY SIZE
+027900               '                           MIN' DELIMITED BY
+028000                   SIZE
+028100               '    MEDIAN       P90      MEAN       MAX'
+028200                   DELIMITED BY SIZE
+028300               INTO DAILY-REPORT-LINE
+028400           END-STRING
+028500           WRITE DAILY-REPORT-LINE
+028600           MOVE SPACES TO DAILY-REPORT-LINE
+028700           WRITE DAILY-REPORT-LINE.
+028800       4110-WRITE-COLUMN-HEADINGS-EXIT.
+028900           EXIT.
+029000
+029100******************************************************************
+029200*    4100-WRITE-DETAIL-LINE
+029300******************************************************************
+029400       4100-WRITE-DETAIL-LINE.
+029500           IF RPT-LINE-COUNT = ZERO
+029600               PERFORM 4100-WRITE-TITLE THRU
+029700                   4100-WRITE-TITLE-EXIT
+029800               PERFORM 4110-WRITE-COLUMN-HEADINGS THRU
+029900                   4110-WRITE-COLUMN-HEADINGS-EXIT
+030000           END-IF
+030100           MOVE SPACES TO RPT-DETAIL-REC
+030200           MOVE FUNCTION TRIM(STA-NAME(STA-IDX) TRAILING) TO
+030300               RPT-D-STATION
+030400           MOVE STA-MIN-TEMP(STA-IDX) TO RPT-D-MIN
+030500           MOVE STA-MEDIAN(STA-IDX) TO RPT-D-MEDIAN
+030600           MOVE STA-P90(STA-IDX) TO RPT-D-P90
+030700           COMPUTE RPT-D-MEAN ROUNDED = STA-TOTAL(STA-IDX) /
+030800               STA-TEMP-COUNT(STA-IDX)
+030900           MOVE STA-MAX-TEMP(STA-IDX) TO RPT-D-MAX
+031000           MOVE SPACES TO DAILY-REPORT-LINE
+031100           MOVE RPT-DETAIL-REC TO DAILY-REPORT-LINE
+031200           WRITE DAILY-REPORT-LINE
+031300           ADD 1 TO RPT-LINE-COUNT
+031400           IF RPT-LINE-COUNT NOT < RPT-LINES-PER-PAGE
+031500               MOVE ZERO TO RPT-LINE-COUNT
+031600           END-IF.
+031700       4100-WRITE-DETAIL-LINE-EXIT.
+031800           EXIT.
+031900
+032000******************************************************************
+032100*    4300-WRITE-DAILY-TRAILER
+032200******************************************************************
+032300       4300-WRITE-DAILY-TRAILER.
+032400           MOVE DCT-LINES-READ TO DCT-LINES-READ-ED
+032500           MOVE DCT-READINGS-COUNTED TO DCT-READINGS-COUNTED-ED
+032600           MOVE DCT-REJECT-COUNT TO DCT-REJECT-COUNT-ED
+032700           MOVE DCT-STATION-COUNT TO DCT-STATION-COUNT-ED
+032800           MOVE SPACES TO DAILY-REPORT-LINE
+032900           WRITE DAILY-REPORT-LINE
+033000           MOVE SPACES TO DAILY-REPORT-LINE
+033100           STRING 'CONTROL TOTALS -- RECORDS READ: '
+033200                   DELIMITED BY SIZE
+033300               DCT-LINES-READ-ED DELIMITED BY SIZE
+033400               '   READINGS COUNTED: ' DELIMITED BY SIZE
+033500               DCT-READINGS-COUNTED-ED DELIMITED BY SIZE
+033600               INTO DAILY-REPORT-LINE
+033700           END-STRING
+033800           WRITE DAILY-REPORT-LINE
+033900           MOVE SPACES TO DAILY-REPORT-LINE
+034000           STRING '               REJECTED RECORDS: '
+034100                   DELIMITED BY SIZE
+034200               DCT-REJECT-COUNT-ED DELIMITED BY SIZE
+034300               '   DISTINCT STATIONS: ' DELIMITED BY SIZE
+034400               DCT-STATION-COUNT-ED DELIMITED BY SIZE
+034500               INTO DAILY-REPORT-LINE
+034600           END-STRING
+034700           WRITE DAILY-REPORT-LINE.
+034800       4300-WRITE-DAILY-TRAILER-EXIT.
+034900           EXIT.
+035000
+035100******************************************************************
+035200*    5000-FOLD-DAY-INTO-TREND
+035300******************************************************************
+035400       5000-FOLD-DAY-INTO-TREND.
+035500           PERFORM VARYING STA-IDX FROM 1 BY 1
+035600               UNTIL STA-IDX > 10000
+035650               IF STA-NAME(STA-IDX) NOT = SPACES
+035700                   PERFORM 5100-FOLD-ONE-STATION THRU
+035800                       5100-FOLD-ONE-STATION-EXIT
+035850               END-IF
+035900           END-PERFORM.
+036000       5000-FOLD-DAY-INTO-TREND-EXIT.
+036100           EXIT.
+036200
+036300******************************************************************
+036400*    5100-FOLD-ONE-STATION
+036500*    LOOKS THE STATION UP IN THE TREND TABLE THROUGH THE SAME
+036600*    CHAINED-HASH APPROACH STATION-AGG USES (SEE 5110/5120),
+036700*    INSERTING A NEW ENTRY ON FIRST SIGHT, THEN APPENDS TODAY'S
+036800*    MIN/MEDIAN/P90/MEAN/MAX AS THAT STATION'S NEXT DAY-ROW.
+036900******************************************************************
+037000       5100-FOLD-ONE-STATION.
+037100           MOVE STA-NAME(STA-IDX) TO WS-TR-LOOKUP-NAME
+037200           PERFORM 5110-COMPUTE-TREND-HASH THRU
+037300               5110-COMPUTE-TREND-HASH-EXIT
+037400           MOVE TRND-HASH-BUCKET(WS-TR-BUCKET) TO WS-TR-CHAIN-IDX
+037500           MOVE ZERO TO WS-TR-FOUND-IDX
+037600           PERFORM 5120-WALK-TREND-CHAIN THRU
+037700               5120-WALK-TREND-CHAIN-EXIT
+037800               UNTIL WS-TR-CHAIN-IDX = ZERO OR WS-TR-FOUND-IDX
+037900                   NOT = ZERO
+038000           IF WS-TR-FOUND-IDX = ZERO
+038100               IF TRND-LAST-IDX NOT < WS-MAX-TREND-STATIONS
+038200                   PERFORM 9100-TREND-OVERFLOW-ERROR THRU
+038300                       9100-TREND-OVERFLOW-ERROR-EXIT
+038400               ELSE
+038500                   PERFORM 5130-INSERT-NEW-TREND-STATION THRU
+038600                       5130-INSERT-NEW-TREND-STATION-EXIT
+038700               END-IF
+038800           END-IF
+038900           IF WS-TR-FOUND-IDX NOT = ZERO
+039000               PERFORM 5140-APPEND-TREND-DAY THRU
+039100                   5140-APPEND-TREND-DAY-EXIT
+039200           END-IF.
+039300       5100-FOLD-ONE-STATION-EXIT.
+039400           EXIT.
+039500
+039600******************************************************************
+039700*    5110-COMPUTE-TREND-HASH
+039800******************************************************************
+039900       5110-COMPUTE-TREND-HASH.
+040000           MOVE ZERO TO WS-TR-HASH-SUM
+040100           PERFORM VARYING WS-TR-CHAR-IDX FROM 1 BY 1
+040200               UNTIL WS-TR-CHAR-IDX > 100
+040300               COMPUTE WS-TR-HASH-SUM = WS-TR-HASH-SUM +
+040400                   FUNCTION ORD(WS-TR-NAME-BYTES(WS-TR-CHAR-IDX))
+040500           END-PERFORM
+040600           DIVIDE WS-TR-HASH-SUM BY WS-TR-HASH-BUCKET-COUNT GIVING
+040700               WS-TR-HASH-QUOT REMAINDER WS-TR-HASH-REM
+040800           COMPUTE WS-TR-BUCKET = WS-TR-HASH-REM + 1.
+040900       5110-COMPUTE-TREND-HASH-EXIT.
+041000           EXIT.
+041100
+041200******************************************************************
+041300*    5120-WALK-TREND-CHAIN
+041400******************************************************************
+041500       5120-WALK-TREND-CHAIN.
+041600           IF TRND-NAME(WS-TR-CHAIN-IDX) = WS-TR-LOOKUP-NAME
+041700               MOVE WS-TR-CHAIN-IDX TO WS-TR-FOUND-IDX
+041800           ELSE
+041900               MOVE TRND-HASH-NEXT(WS-TR-CHAIN-IDX) TO
+042000                   WS-TR-CHAIN-IDX
+042100           END-IF.
+042200       5120-WALK-TREND-CHAIN-EXIT.
+042300           EXIT.
+042400
+042500******************************************************************
+042600*    5130-INSERT-NEW-TREND-STATION
+042700******************************************************************
+042800       5130-INSERT-NEW-TREND-STATION.
+042900           ADD 1 TO TRND-LAST-IDX
+043000           MOVE TRND-LAST-IDX TO WS-TR-FOUND-IDX
+044000           MOVE WS-TR-LOOKUP-NAME TO TRND-NAME(WS-TR-FOUND-IDX)
+044100           MOVE ZERO TO TRND-HASH-NEXT(WS-TR-FOUND-IDX)
+044200           IF TRND-HASH-BUCKET(WS-TR-BUCKET) NOT = ZERO
+044300               MOVE TRND-HASH-BUCKET(WS-TR-BUCKET) TO
+044400                   TRND-HASH-NEXT(WS-TR-FOUND-IDX)
+044500           END-IF
+044600           MOVE WS-TR-FOUND-IDX TO TRND-HASH-BUCKET(WS-TR-BUCKET).
+044700       5130-INSERT-NEW-TREND-STATION-EXIT.
+044800           EXIT.
+044900
+045000******************************************************************
+045100*    5140-APPEND-TREND-DAY
+045200*    THE DAY-ROW CAP (WS-MAX-TREND-DAYS) IS GENEROUS FOR A
+045300*    WEEK'S WORTH OF FILES; A CONTROL-FILE RANGE LONGER THAN
+045400*    THAT STOPS ADDING NEW DAY-ROWS FOR THAT STATION RATHER
+045450*    THAN OVERRUNNING THE TABLE, THE SAME AS
+045460*    9100-TREND-OVERFLOW-ERROR DOES FOR A NEW STATION PAST
+045470*    WS-MAX-TREND-STATIONS -- SEE 9110-TREND-DAY-OVERFLOW-ERROR.
+045600******************************************************************
+045700       5140-APPEND-TREND-DAY.
+045800           IF TRND-DAY-COUNT(WS-TR-FOUND-IDX) < WS-MAX-TREND-DAYS
+045900               ADD 1 TO TRND-DAY-COUNT(WS-TR-FOUND-IDX)
+046000               MOVE WS-DATE-STRING TO
+046100                   TRND-D-DATE(WS-TR-FOUND-IDX,
+046200                   TRND-DAY-COUNT(WS-TR-FOUND-IDX))
+046300               MOVE STA-MIN-TEMP(STA-IDX) TO
+046400                   TRND-D-MIN(WS-TR-FOUND-IDX,
+046500                   TRND-DAY-COUNT(WS-TR-FOUND-IDX))
+046600               MOVE STA-MEDIAN(STA-IDX) TO
+046700                   TRND-D-MEDIAN(WS-TR-FOUND-IDX,
+046800                   TRND-DAY-COUNT(WS-TR-FOUND-IDX))
+046900               MOVE STA-P90(STA-IDX) TO
+047000                   TRND-D-P90(WS-TR-FOUND-IDX,
+047100                   TRND-DAY-COUNT(WS-TR-FOUND-IDX))
+047200               COMPUTE TRND-D-MEAN(WS-TR-FOUND-IDX,
+047300                   TRND-DAY-COUNT(WS-TR-FOUND-IDX)) ROUNDED =
+047400                   STA-TOTAL(STA-IDX) / STA-TEMP-COUNT(STA-IDX)
+047500               MOVE STA-MAX-TEMP(STA-IDX) TO
+047600                   TRND-D-MAX(WS-TR-FOUND-IDX,
+047700                   TRND-DAY-COUNT(WS-TR-FOUND-IDX))
+047750           ELSE
+047760               PERFORM 9110-TREND-DAY-OVERFLOW-ERROR THRU
+047770                   9110-TREND-DAY-OVERFLOW-ERROR-EXIT
+047800           END-IF.
+047900       5140-APPEND-TREND-DAY-EXIT.
+048000           EXIT.
+048100
+048200******************************************************************
+048300*    8000-WRITE-TREND-REPORT
+048400*    SORTS THE TREND TABLE INTO STATION-NAME ORDER (SAME TABLE
+048500*    SORT TECHNIQUE AS STATION-AGG'S 5000-FINALIZE), THEN WRITES
+048600*    ONE BLOCK PER STATION WITH A DAY-BY-DAY ROW OF MIN/MEDIAN/
+048700*    P90/MEAN/MAX SO A STATION'S MEAN CAN BE READ ACROSS THE
+048800*    WEEK WITHOUT DIFFING SEPARATE DAILY REPORTS BY HAND.
+048900******************************************************************
+049000       8000-WRITE-TREND-REPORT.
+049100           IF TRND-LAST-IDX > 1
+049200               SORT TREND-ENTRY ASCENDING TRND-NAME
+049300           END-IF
+049400           OPEN OUTPUT TREND-REPORT-FILE
+049500           PERFORM VARYING TRND-IDX FROM 1 BY 1
+049550               UNTIL TRND-IDX > 10000
+049600               IF TRND-NAME(TRND-IDX) NOT = SPACES
+049700                   PERFORM 8100-WRITE-TREND-STATION-BLOCK THRU
+049800                       8100-WRITE-TREND-STATION-BLOCK-EXIT
+049850               END-IF
+049900           END-PERFORM
+050000           CLOSE TREND-REPORT-FILE.
+050100       8000-WRITE-TREND-REPORT-EXIT.
+050200           EXIT.
+050300
+050400******************************************************************
+050500*    8100-WRITE-TREND-STATION-BLOCK
+050600******************************************************************
+050700       8100-WRITE-TREND-STATION-BLOCK.
+050800           MOVE SPACES TO TREND-REPORT-LINE
+050900           STRING 'STATION: ' DELIMITED BY SIZE
+051000               FUNCTION TRIM(TRND-NAME(TRND-IDX) TRAILING)
+051100                   DELIMITED BY SIZE
+051200               INTO TREND-REPORT-LINE
+051300           END-STRING
+051400           WRITE TREND-REPORT-LINE
+051500           MOVE SPACES TO TREND-REPORT-LINE
+051600           STRING 'DATE                            MIN'
+051700                   DELIMITED BY SIZE
+051800               '    MEDIAN       P90      MEAN       MAX'
+051900                   DELIMITED BY SIZE
+052000               INTO TREND-REPORT-LINE
+052100           END-STRING
+052200           WRITE TREND-REPORT-LINE
+052300           PERFORM VARYING WS-TR-CHAR-IDX FROM 1 BY 1
+052400               UNTIL WS-TR-CHAR-IDX > TRND-DAY-COUNT(TRND-IDX)
+052500               PERFORM 8110-WRITE-TREND-DAY-LINE THRU
+052600                   8110-WRITE-TREND-DAY-LINE-EXIT
+052700           END-PERFORM
+052800           MOVE SPACES TO TREND-REPORT-LINE
+052900           WRITE TREND-REPORT-LINE.
+053000       8100-WRITE-TREND-STATION-BLOCK-EXIT.
+053100           EXIT.
+053200
+053300******************************************************************
+053400*    8110-WRITE-TREND-DAY-LINE
+053500*    WS-TR-CHAR-IDX IS REUSED HERE AS THE DAY-ROW SUBSCRIPT; THE
+053600*    HASH-COMPUTATION USE OF IT IN 5110 IS ALREADY COMPLETE BY
+053700*    THE TIME THE TREND REPORT IS WRITTEN.
+053800******************************************************************
+053900       8110-WRITE-TREND-DAY-LINE.
+054000           MOVE SPACES TO RPT-TREND-REC
+054100           MOVE TRND-D-DATE(TRND-IDX, WS-TR-CHAR-IDX) TO
+054200               RPT-T-DATE
+054300           MOVE TRND-D-MIN(TRND-IDX, WS-TR-CHAR-IDX) TO RPT-T-MIN
+054400           MOVE TRND-D-MEDIAN(TRND-IDX, WS-TR-CHAR-IDX) TO
+054500               RPT-T-MEDIAN
+054600           MOVE TRND-D-P90(TRND-IDX, WS-TR-CHAR-IDX) TO RPT-T-P90
+054700           MOVE TRND-D-MEAN(TRND-IDX, WS-TR-CHAR-IDX) TO
+054800               RPT-T-MEAN
+054900           MOVE TRND-D-MAX(TRND-IDX, WS-TR-CHAR-IDX) TO RPT-T-MAX
+055000           MOVE SPACES TO TREND-REPORT-LINE
+055100           MOVE RPT-TREND-REC TO TREND-REPORT-LINE
+055200           WRITE TREND-REPORT-LINE.
+055300       8110-WRITE-TREND-DAY-LINE-EXIT.
+055400           EXIT.
+055500
+055600******************************************************************
+055700*    9100-TREND-OVERFLOW-ERROR
+055800******************************************************************
+055900       9100-TREND-OVERFLOW-ERROR.
+056000           MOVE 'Y' TO WS-RUN-PROBLEM-FLAG
+056100           DISPLAY '****************************************'
+056200           DISPLAY '* WEEKLY-DRIVER - TREND TABLE OVERFLOW'
+056300           DISPLAY '* THE TABLE HOLDS ' WS-MAX-TREND-STATIONS
+056400               ' STATIONS. A NEW, DISTINCT STATION NAME WAS'
+056500           DISPLAY '* SEEN AFTER THAT LIMIT WAS REACHED. THIS'
+056600           DISPLAY '* DAY IS NOT REFLECTED IN THE TREND REPORT.'
+056700           DISPLAY '* DISTINCT STATIONS SEEN BEFORE STOPPING: '
+056800               TRND-LAST-IDX
+056900           DISPLAY '****************************************'.
+057000       9100-TREND-OVERFLOW-ERROR-EXIT.
+057100           EXIT.
+057150
+057160******************************************************************
+057170*    9110-TREND-DAY-OVERFLOW-ERROR
+057180******************************************************************
+057190       9110-TREND-DAY-OVERFLOW-ERROR.
+057191           MOVE 'Y' TO WS-RUN-PROBLEM-FLAG
+057192           DISPLAY '****************************************'
+057193           DISPLAY '* WEEKLY-DRIVER - TREND DAY-ROW OVERFLOW'
+057194           DISPLAY '* A STATION HOLDS ' WS-MAX-TREND-DAYS
+057195               ' DAY-ROWS. A NEW DAY WAS SEEN FOR'
+057196           DISPLAY '* ' TRND-NAME(WS-TR-FOUND-IDX)
+057197           DISPLAY '* AFTER THAT LIMIT WAS REACHED. THIS DAY IS'
+057198           DISPLAY '* NOT REFLECTED IN THE TREND REPORT FOR'
+057199           DISPLAY '* THAT STATION.'
+057200           DISPLAY '****************************************'.
+057210       9110-TREND-DAY-OVERFLOW-ERROR-EXIT.
+057220           EXIT.
+057230
+057300******************************************************************
+057400*    9999-EXIT
+057500******************************************************************
+057600       9999-EXIT.
+057700           STOP RUN.
